@@ -1,54 +1,510 @@
-      ******************************************************************
-      * Author: Júlia Lie Okita da Silva
-      * Date: 25/09/2021
-      * Purpose: Calcular as raízes de uma equação de 2° grau
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AULA04_EX02.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-VALORES.
-           05 WS-A                 PIC S9(09)V99.
-           05 WS-B                 PIC S9(09)V99.
-           05 WS-C                 PIC S9(09)V99.
-           05 WS-DELTA             PIC S9(09)V99.
-           05 WS-RAIZ-DELTA        PIC 9(09)V99.
-           05 WS-X1                PIC S9(09)V99.
-           05 WS-X2                PIC S9(09)V99.
-       PROCEDURE DIVISION.
-       MAIN-PROC SECTION.
-           DISPLAY "PROGRAMA QUE CALCULA EQUACOES DE SEGUNDO GRAU"
-           DISPLAY "REPRESENTACAO => AX^2 + BX + C = 0"
-           DISPLAY "DIGITA 'A': "
-           ACCEPT WS-A
-           DISPLAY "DIGITE 'B': "
-           ACCEPT WS-B
-           DISPLAY "DIGITE 'C': "
-           ACCEPT WS-C.
-
-           IF WS-a EQUAL 0
-               DISPLAY "'A' PRECISA SER POSITIVO!"
-               GO TO P002-FIM
-           ELSE
-               COMPUTE WS-DELTA = WS-B * WS-B - 4 * WS-A * WS-C
-           END-IF.
-
-           IF WS-DELTA LESS 0
-               DISPLAY "IMPOSSIVEL CALCULAR! O VALOR DE DELTA PRECISA "
-               "SER POSITIVO!"
-               GO TO P002-FIM
-           END-IF.
-
-           COMPUTE WS-RAIZ-DELTA = FUNCTION SQRT(WS-DELTA)
-
-           COMPUTE WS-X1 = (-WS-B + WS-RAIZ-DELTA) / (2 * WS-A)
-           COMPUTE WS-X2 = (-WS-B - WS-RAIZ-DELTA) / (2 * WS-A)
-
-           DISPLAY "RAIZ 1 = " WS-X1
-           DISPLAY "RAIZ 2 = " WS-X2.
-
-       P002-FIM.
-           STOP RUN.
-       END PROGRAM AULA04_EX02.
+      ******************************************************************
+      * Author: Júlia Lie Okita da Silva
+      * Date: 25/09/2021
+      * Purpose: Calcular as raízes de uma equação de 2° grau
+      * Tectonics: cobc
+      * Modified: 06/11/2021 (JLOS) - Negative delta no longer just
+      *           gives up: the program now computes and shows the
+      *           complex roots instead of aborting.
+      * Modified: 13/11/2021 (JLOS) - Added a batch mode that reads
+      *           (A, B, C) triplets from an equation file and writes
+      *           the roots for each one to a results file.
+      * Modified: 20/11/2021 (JLOS) - Every equation solved is now
+      *           appended, with a timestamp, to an audit log so a
+      *           disputed result can be traced back to its inputs.
+      * Modified: 05/02/2022 (JLOS) - STOP RUN replaced with GOBACK so
+      *           this program can also be CALLed from the new menu
+      *           driver instead of only running standalone.
+      * Modified: 19/02/2022 (JLOS) - A rejected equation (non-positive
+      *           'A') is now also appended to the shared exception log
+      *           (program, timestamp, code, description) so a single
+      *           end-of-day report can be run across all the
+      *           calculators.
+      * Modified: 26/02/2022 (JLOS) - DECIMAL-POINT IS COMMA added so
+      *           this program's reports use the same comma-decimal
+      *           convention as ECERCICIO_01 and PROGRAM_EX02; the
+      *           real roots now also go through the shared MASCNUM
+      *           mask before being shown.
+      * Modified: 12/03/2022 (JLOS) - Every equation solved (A not
+      *           zero) is now also saved, keyed by a generated
+      *           equation id, to an indexed equation library file, and
+      *           the interactive mode gained a menu option to look up
+      *           and reprint a previously solved equation by its id
+      *           instead of re-entering the coefficients.
+      * Modified: 26/03/2022 (JLOS) - The interactive path now also
+      *           checks for a one-record PARM file (A, B, C) at
+      *           startup; when present its values are used in place
+      *           of the ACCEPTs (and the library lookup menu is
+      *           skipped) so an equation can be solved unattended in
+      *           a batch window.
+      * Modified: 02/04/2022 (JLOS) - Complex roots shown by the
+      *           interactive solver and by the library lookup now also
+      *           go through the shared MASCNUM mask, same as the real
+      *           roots right next to them.
+      * Modified: 09/04/2022 (JLOS) - WS-EOF-EQUA is now reset before
+      *           each run of the batch equation loop, so calling this
+      *           program more than once per run unit (from
+      *           MENU_PRINCIPAL) no longer skips the second call's
+      *           equations. The audit log now also captures WS-DELTA
+      *           alongside the coefficients and roots, as the audit
+      *           trail was always meant to.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AULA04_EX02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EQUATION-FILE ASSIGN TO "EQUAFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EQUA.
+
+           SELECT RESULT-FILE ASSIGN TO "RESLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESL.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDT.
+
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXLG.
+
+           SELECT EQUATION-LIBRARY-FILE ASSIGN TO "EQUALIB"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LIB-EQUATION-ID
+               FILE STATUS IS WS-FS-LIB.
+
+           SELECT SEQUENCE-FILE ASSIGN TO "EQUASEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SEQ.
+
+           SELECT PARM-FILE ASSIGN TO "EX02PARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EQUATION-FILE
+           RECORDING MODE IS F.
+       01  EQUATION-RECORD.
+           05  EQUA-A                  PIC S9(09)V99.
+           05  EQUA-B                  PIC S9(09)V99.
+           05  EQUA-C                  PIC S9(09)V99.
+
+       FD  RESULT-FILE
+           RECORDING MODE IS F.
+       01  RESULT-LINE                 PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LINE                  PIC X(150).
+
+       FD  EXCEPTION-LOG-FILE
+           RECORDING MODE IS F.
+       COPY EXCPLOG.
+
+       FD  EQUATION-LIBRARY-FILE.
+       01  LIBRARY-RECORD.
+           05  LIB-EQUATION-ID          PIC 9(06).
+           05  LIB-A                    PIC S9(09)V99.
+           05  LIB-B                    PIC S9(09)V99.
+           05  LIB-C                    PIC S9(09)V99.
+           05  LIB-DELTA                PIC S9(09)V99.
+           05  LIB-X1                   PIC S9(09)V99.
+           05  LIB-X2                   PIC S9(09)V99.
+           05  LIB-TIPO-RAIZ            PIC X(01).
+               88  LIB-RAIZES-REAIS     VALUE "R".
+               88  LIB-RAIZES-COMPLEXAS VALUE "C".
+           05  LIB-TIMESTAMP            PIC X(21).
+
+       FD  SEQUENCE-FILE
+           RECORDING MODE IS F.
+       01  SEQUENCE-RECORD              PIC 9(06).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-A                   PIC S9(09)V99.
+           05  PARM-B                   PIC S9(09)V99.
+           05  PARM-C                   PIC S9(09)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-SWITCHES-EQUA.
+           05 WS-FS-EQUA               PIC X(02) VALUE SPACES.
+           05 WS-FS-RESL               PIC X(02) VALUE SPACES.
+           05 WS-FS-AUDT               PIC X(02) VALUE SPACES.
+           05 WS-FS-EXLG               PIC X(02) VALUE SPACES.
+           05 WS-FS-LIB                PIC X(02) VALUE SPACES.
+           05 WS-FS-SEQ                PIC X(02) VALUE SPACES.
+           05 WS-FS-PARM               PIC X(02) VALUE SPACES.
+           05 WS-BATCH-MODE            PIC X(01) VALUE "N".
+               88 WS-IS-BATCH          VALUE "S".
+           05 WS-EOF-EQUA              PIC X(01) VALUE "N".
+               88 WS-EQUA-EOF          VALUE "S".
+           05 WS-PARM-MODE             PIC X(01) VALUE "N".
+               88 WS-EH-PARM           VALUE "S".
+
+       01 WS-BIBLIOTECA.
+           05 WS-PROX-EQUACAO-ID       PIC 9(06) VALUE 0.
+           05 WS-ID-CONSULTA           PIC 9(06) VALUE 0.
+           05 WS-OPCAO-MENU            PIC X(01) VALUE SPACES.
+               88 WS-OPCAO-CONSULTA    VALUE "C".
+
+       01 WS-EXCECAO.
+           05 WS-EXCP-CODIGO           PIC X(04).
+           05 WS-EXCP-DESCRICAO        PIC X(60).
+
+       01 WS-AUDITORIA.
+           05 WS-AUDIT-TIMESTAMP       PIC X(21).
+           05 WS-AUDIT-RESULTADO       PIC X(60).
+
+       01 WS-VALORES.
+           05 WS-A                 PIC S9(09)V99.
+           05 WS-B                 PIC S9(09)V99.
+           05 WS-C                 PIC S9(09)V99.
+           05 WS-DELTA             PIC S9(09)V99.
+           05 WS-RAIZ-DELTA        PIC 9(09)V99.
+           05 WS-X1                PIC S9(09)V99.
+           05 WS-X2                PIC S9(09)V99.
+           05 WS-PARTE-REAL        PIC S9(09)V99.
+           05 WS-PARTE-IMAG        PIC S9(09)V99.
+
+       01 WS-MASCARA-COMPLEXA.
+           05 WS-MASCARA-REAL      PIC -Z(6)9,99.
+           05 WS-MASCARA-IMAG      PIC -Z(6)9,99.
+
+           COPY MASCNUM.
+       PROCEDURE DIVISION.
+       MAIN-PROC SECTION.
+           PERFORM P009-ABRE-AUDITORIA
+           PERFORM P090-ABRE-LOG-EXCECAO
+           PERFORM P092-ABRE-PARM
+           PERFORM P012-ABRE-BIBLIOTECA
+
+           OPEN INPUT EQUATION-FILE
+           IF WS-FS-EQUA EQUAL "00"
+               SET WS-IS-BATCH TO TRUE
+               PERFORM P004-LOTE-EQUACOES
+           ELSE
+               PERFORM P001-EQUACAO-INTERATIVA THRU P001-EXIT
+           END-IF
+
+           CLOSE AUDIT-FILE
+           CLOSE EXCEPTION-LOG-FILE
+           CLOSE EQUATION-LIBRARY-FILE
+           PERFORM P013-GRAVA-SEQUENCIA
+           GOBACK.
+
+       P009-ABRE-AUDITORIA.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-FS-AUDT NOT EQUAL "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       P090-ABRE-LOG-EXCECAO.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF WS-FS-EXLG NOT EQUAL "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+
+       P091-GRAVA-EXCECAO.
+           MOVE SPACES TO EXCP-LOG-RECORD
+           MOVE "AULA04_EX02" TO EXCP-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXCP-TIMESTAMP
+           MOVE WS-EXCP-CODIGO TO EXCP-CODIGO
+           MOVE WS-EXCP-DESCRICAO TO EXCP-DESCRICAO
+           WRITE EXCP-LOG-RECORD.
+
+       P092-ABRE-PARM.
+           MOVE "N" TO WS-PARM-MODE
+           OPEN INPUT PARM-FILE
+           IF WS-FS-PARM EQUAL "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-EH-PARM TO TRUE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       P012-ABRE-BIBLIOTECA.
+           OPEN INPUT SEQUENCE-FILE
+           IF WS-FS-SEQ EQUAL "00"
+               READ SEQUENCE-FILE
+                   AT END
+                       MOVE 0 TO WS-PROX-EQUACAO-ID
+                   NOT AT END
+                       MOVE SEQUENCE-RECORD TO WS-PROX-EQUACAO-ID
+               END-READ
+               CLOSE SEQUENCE-FILE
+           ELSE
+               MOVE 0 TO WS-PROX-EQUACAO-ID
+           END-IF
+
+           OPEN I-O EQUATION-LIBRARY-FILE
+           IF WS-FS-LIB NOT EQUAL "00"
+               OPEN OUTPUT EQUATION-LIBRARY-FILE
+               CLOSE EQUATION-LIBRARY-FILE
+               OPEN I-O EQUATION-LIBRARY-FILE
+           END-IF.
+
+       P013-GRAVA-SEQUENCIA.
+           OPEN OUTPUT SEQUENCE-FILE
+           MOVE WS-PROX-EQUACAO-ID TO SEQUENCE-RECORD
+           WRITE SEQUENCE-RECORD
+           CLOSE SEQUENCE-FILE.
+
+       P014-GRAVA-BIBLIOTECA.
+           ADD 1 TO WS-PROX-EQUACAO-ID
+           MOVE WS-PROX-EQUACAO-ID TO LIB-EQUATION-ID
+           MOVE WS-A TO LIB-A
+           MOVE WS-B TO LIB-B
+           MOVE WS-C TO LIB-C
+           MOVE WS-DELTA TO LIB-DELTA
+           MOVE FUNCTION CURRENT-DATE TO LIB-TIMESTAMP
+           IF WS-DELTA LESS 0
+               SET LIB-RAIZES-COMPLEXAS TO TRUE
+               MOVE WS-PARTE-REAL TO LIB-X1
+               MOVE WS-PARTE-IMAG TO LIB-X2
+           ELSE
+               SET LIB-RAIZES-REAIS TO TRUE
+               MOVE WS-X1 TO LIB-X1
+               MOVE WS-X2 TO LIB-X2
+           END-IF
+           WRITE LIBRARY-RECORD
+           DISPLAY "EQUACAO GRAVADA NA BIBLIOTECA COM O ID "
+               LIB-EQUATION-ID.
+
+       P015-CONSULTA-BIBLIOTECA.
+           DISPLAY "DIGITE O ID DA EQUACAO A CONSULTAR: "
+           ACCEPT WS-ID-CONSULTA
+           MOVE WS-ID-CONSULTA TO LIB-EQUATION-ID
+           READ EQUATION-LIBRARY-FILE
+               INVALID KEY
+                   DISPLAY "EQUACAO NAO ENCONTRADA NA BIBLIOTECA"
+               NOT INVALID KEY
+                   DISPLAY "EQUACAO " LIB-EQUATION-ID
+                       " RESOLVIDA EM " LIB-TIMESTAMP
+                   DISPLAY "A=" LIB-A " B=" LIB-B " C=" LIB-C
+                   IF LIB-RAIZES-COMPLEXAS
+                       MOVE LIB-X1 TO WS-MASCARA-REAL
+                       MOVE LIB-X2 TO WS-MASCARA-IMAG
+                       DISPLAY "RAIZES COMPLEXAS: " WS-MASCARA-REAL
+                           " +- " WS-MASCARA-IMAG "i"
+                   ELSE
+                       MOVE LIB-X1 TO WS-MASCARA-PADRAO
+                       DISPLAY "RAIZ 1 = " WS-MASCARA-PADRAO
+                       MOVE LIB-X2 TO WS-MASCARA-PADRAO
+                       DISPLAY "RAIZ 2 = " WS-MASCARA-PADRAO
+                   END-IF
+           END-READ.
+
+       P001-EQUACAO-INTERATIVA.
+           DISPLAY "PROGRAMA QUE CALCULA EQUACOES DE SEGUNDO GRAU"
+
+           IF WS-EH-PARM
+               MOVE PARM-A TO WS-A
+               MOVE PARM-B TO WS-B
+               MOVE PARM-C TO WS-C
+           ELSE
+               DISPLAY "DIGITE 'N' PARA RESOLVER UMA NOVA EQUACAO OU "
+                   "'C' PARA CONSULTAR UMA EQUACAO JA RESOLVIDA: "
+               ACCEPT WS-OPCAO-MENU
+
+               IF WS-OPCAO-CONSULTA
+                   PERFORM P015-CONSULTA-BIBLIOTECA
+                   GO TO P001-EXIT
+               END-IF
+
+               DISPLAY "REPRESENTACAO => AX^2 + BX + C = 0"
+               DISPLAY "DIGITA 'A': "
+               ACCEPT WS-A
+               DISPLAY "DIGITE 'B': "
+               ACCEPT WS-B
+               DISPLAY "DIGITE 'C': "
+               ACCEPT WS-C
+           END-IF.
+
+           PERFORM P005-RESOLVE-EQUACAO THRU P005-EXIT
+           PERFORM P008-GRAVA-AUDITORIA
+           IF WS-A NOT EQUAL 0
+               PERFORM P014-GRAVA-BIBLIOTECA
+           END-IF.
+       P001-EXIT.
+           EXIT.
+
+       P004-LOTE-EQUACOES.
+           MOVE "N" TO WS-EOF-EQUA
+           OPEN OUTPUT RESULT-FILE
+           PERFORM P006-LER-EQUACAO
+           PERFORM UNTIL WS-EQUA-EOF
+               PERFORM P005-RESOLVE-EQUACAO THRU P005-EXIT
+               PERFORM P007-GRAVA-RESULTADO
+               PERFORM P008-GRAVA-AUDITORIA
+               IF WS-A NOT EQUAL 0
+                   PERFORM P014-GRAVA-BIBLIOTECA
+               END-IF
+               PERFORM P006-LER-EQUACAO
+           END-PERFORM
+           CLOSE EQUATION-FILE
+           CLOSE RESULT-FILE.
+
+       P006-LER-EQUACAO.
+           READ EQUATION-FILE
+               AT END
+                   SET WS-EQUA-EOF TO TRUE
+               NOT AT END
+                   MOVE EQUA-A TO WS-A
+                   MOVE EQUA-B TO WS-B
+                   MOVE EQUA-C TO WS-C
+           END-READ.
+
+       P007-GRAVA-RESULTADO.
+           MOVE SPACES TO RESULT-LINE
+           IF WS-A EQUAL 0
+               STRING "A=" DELIMITED BY SIZE
+                      WS-A DELIMITED BY SIZE
+                      " B=" DELIMITED BY SIZE
+                      WS-B DELIMITED BY SIZE
+                      " C=" DELIMITED BY SIZE
+                      WS-C DELIMITED BY SIZE
+                      " - 'A' PRECISA SER POSITIVO" DELIMITED BY SIZE
+                      INTO RESULT-LINE
+           ELSE
+               IF WS-DELTA LESS 0
+                   STRING "A=" DELIMITED BY SIZE
+                          WS-A DELIMITED BY SIZE
+                          " B=" DELIMITED BY SIZE
+                          WS-B DELIMITED BY SIZE
+                          " C=" DELIMITED BY SIZE
+                          WS-C DELIMITED BY SIZE
+                          " RAIZ1=" DELIMITED BY SIZE
+                          WS-PARTE-REAL DELIMITED BY SIZE
+                          "+" DELIMITED BY SIZE
+                          WS-PARTE-IMAG DELIMITED BY SIZE
+                          "i RAIZ2=" DELIMITED BY SIZE
+                          WS-PARTE-REAL DELIMITED BY SIZE
+                          "-" DELIMITED BY SIZE
+                          WS-PARTE-IMAG DELIMITED BY SIZE
+                          "i" DELIMITED BY SIZE
+                          INTO RESULT-LINE
+               ELSE
+                   STRING "A=" DELIMITED BY SIZE
+                          WS-A DELIMITED BY SIZE
+                          " B=" DELIMITED BY SIZE
+                          WS-B DELIMITED BY SIZE
+                          " C=" DELIMITED BY SIZE
+                          WS-C DELIMITED BY SIZE
+                          " RAIZ1=" DELIMITED BY SIZE
+                          WS-X1 DELIMITED BY SIZE
+                          " RAIZ2=" DELIMITED BY SIZE
+                          WS-X2 DELIMITED BY SIZE
+                          INTO RESULT-LINE
+               END-IF
+           END-IF
+           WRITE RESULT-LINE.
+
+       P005-RESOLVE-EQUACAO.
+           IF WS-a EQUAL 0
+               DISPLAY "'A' PRECISA SER POSITIVO!"
+               MOVE "EQAA" TO WS-EXCP-CODIGO
+               MOVE "COEFICIENTE A IGUAL A ZERO NA EQUACAO DE 2 GRAU"
+                   TO WS-EXCP-DESCRICAO
+               PERFORM P091-GRAVA-EXCECAO
+               GO TO P005-EXIT
+           ELSE
+               COMPUTE WS-DELTA = WS-B * WS-B - 4 * WS-A * WS-C
+           END-IF.
+
+           IF WS-DELTA LESS 0
+               PERFORM P003-RAIZES-COMPLEXAS
+               GO TO P005-EXIT
+           END-IF.
+
+           COMPUTE WS-RAIZ-DELTA = FUNCTION SQRT(WS-DELTA)
+
+           COMPUTE WS-X1 = (-WS-B + WS-RAIZ-DELTA) / (2 * WS-A)
+           COMPUTE WS-X2 = (-WS-B - WS-RAIZ-DELTA) / (2 * WS-A)
+
+           MOVE WS-X1 TO WS-MASCARA-PADRAO
+           DISPLAY "RAIZ 1 = " WS-MASCARA-PADRAO
+           MOVE WS-X2 TO WS-MASCARA-PADRAO
+           DISPLAY "RAIZ 2 = " WS-MASCARA-PADRAO.
+       P005-EXIT.
+           EXIT.
+
+       P008-GRAVA-AUDITORIA.
+           MOVE SPACES TO WS-AUDIT-RESULTADO
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           IF WS-A EQUAL 0
+               STRING "A=" DELIMITED BY SIZE
+                      WS-A DELIMITED BY SIZE
+                      " B=" DELIMITED BY SIZE
+                      WS-B DELIMITED BY SIZE
+                      " C=" DELIMITED BY SIZE
+                      WS-C DELIMITED BY SIZE
+                      " DELTA=" DELIMITED BY SIZE
+                      WS-DELTA DELIMITED BY SIZE
+                      " - REJEITADA, 'A' NAO POSITIVO" DELIMITED BY SIZE
+                      INTO WS-AUDIT-RESULTADO
+           ELSE
+               IF WS-DELTA LESS 0
+                   STRING "A=" DELIMITED BY SIZE
+                          WS-A DELIMITED BY SIZE
+                          " B=" DELIMITED BY SIZE
+                          WS-B DELIMITED BY SIZE
+                          " C=" DELIMITED BY SIZE
+                          WS-C DELIMITED BY SIZE
+                          " DELTA=" DELIMITED BY SIZE
+                          WS-DELTA DELIMITED BY SIZE
+                          " RAIZES COMPLEXAS=" DELIMITED BY SIZE
+                          WS-PARTE-REAL DELIMITED BY SIZE
+                          "+-" DELIMITED BY SIZE
+                          WS-PARTE-IMAG DELIMITED BY SIZE
+                          "i" DELIMITED BY SIZE
+                          INTO WS-AUDIT-RESULTADO
+               ELSE
+                   STRING "A=" DELIMITED BY SIZE
+                          WS-A DELIMITED BY SIZE
+                          " B=" DELIMITED BY SIZE
+                          WS-B DELIMITED BY SIZE
+                          " C=" DELIMITED BY SIZE
+                          WS-C DELIMITED BY SIZE
+                          " DELTA=" DELIMITED BY SIZE
+                          WS-DELTA DELIMITED BY SIZE
+                          " RAIZ1=" DELIMITED BY SIZE
+                          WS-X1 DELIMITED BY SIZE
+                          " RAIZ2=" DELIMITED BY SIZE
+                          WS-X2 DELIMITED BY SIZE
+                          INTO WS-AUDIT-RESULTADO
+               END-IF
+           END-IF
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-AUDIT-RESULTADO DELIMITED BY SIZE
+                  INTO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       P003-RAIZES-COMPLEXAS.
+           COMPUTE WS-PARTE-REAL = -WS-B / (2 * WS-A)
+           COMPUTE WS-PARTE-IMAG =
+               FUNCTION SQRT(FUNCTION ABS(WS-DELTA)) / (2 * WS-A)
+
+           MOVE WS-PARTE-REAL TO WS-MASCARA-REAL
+           MOVE WS-PARTE-IMAG TO WS-MASCARA-IMAG
+
+           DISPLAY "DELTA NEGATIVO - RAIZES COMPLEXAS:"
+           DISPLAY "RAIZ 1 = " WS-MASCARA-REAL " + "
+               WS-MASCARA-IMAG "i"
+           DISPLAY "RAIZ 2 = " WS-MASCARA-REAL " - "
+               WS-MASCARA-IMAG "i".
+
+       END PROGRAM AULA04_EX02.
