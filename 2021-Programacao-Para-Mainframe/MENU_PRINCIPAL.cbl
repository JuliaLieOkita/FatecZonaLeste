@@ -0,0 +1,65 @@
+      ******************************************************************
+      * Author: Júlia Lie Okita da Silva
+      * Date: 05/02/2022
+      * Purpose: Menu principal que reune as cinco calculadoras do
+      *          setor (parcelamento, equacao de 2 grau, velocidade
+      *          media, IMC e calculadora basica) em um unico ponto
+      *          de entrada, sem que o operador precise conhecer o
+      *          PROGRAM-ID de cada uma.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU_PRINCIPAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SWITCHES-MENU.
+           05 WS-OPCAO                 PIC 9(01) VALUE 0.
+           05 WS-CONTINUA              PIC X(01) VALUE "S".
+               88 WS-DEVE-CONTINUAR    VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROC SECTION.
+       P000-INICIO.
+           PERFORM P010-EXIBE-MENU
+           PERFORM UNTIL NOT WS-DEVE-CONTINUAR
+               PERFORM P020-EXECUTA-OPCAO
+               IF WS-DEVE-CONTINUAR
+                   PERFORM P010-EXIBE-MENU
+               END-IF
+           END-PERFORM
+           STOP RUN.
+
+       P010-EXIBE-MENU.
+           DISPLAY "=============================================="
+           DISPLAY "  SISTEMA DE CALCULADORAS - MENU PRINCIPAL"
+           DISPLAY "=============================================="
+           DISPLAY "  1 - CALCULADORA DE PARCELAMENTO"
+           DISPLAY "  2 - CALCULADORA DE EQUACAO DE 2 GRAU"
+           DISPLAY "  3 - CALCULADORA DE VELOCIDADE MEDIA"
+           DISPLAY "  4 - CALCULADORA DE IMC"
+           DISPLAY "  5 - CALCULADORA BASICA"
+           DISPLAY "  0 - SAIR"
+           DISPLAY "INFORME A OPCAO DESEJADA: "
+           ACCEPT WS-OPCAO.
+
+       P020-EXECUTA-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN 1
+                   CALL "AULA04_EX01"
+               WHEN 2
+                   CALL "AULA04_EX02"
+               WHEN 3
+                   CALL "AULA04_EX03"
+               WHEN 4
+                   CALL "ECERCICIO_01"
+               WHEN 5
+                   CALL "PROGRAM_EX02"
+               WHEN 0
+                   MOVE "N" TO WS-CONTINUA
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+       END PROGRAM MENU_PRINCIPAL.
