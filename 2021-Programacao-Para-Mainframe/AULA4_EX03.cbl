@@ -1,33 +1,296 @@
-      ******************************************************************
-      * Author: Júlia Lie Okita da Silva
-      * Date: 25/09/2021
-      * Purpose: Calcular velocidade média do veículo
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AULA04_EX03.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-VALORES.
-           05 WS-KM               PIC S9(07)V9(02).
-           05 WS-HORA             PIC S9(03)V9(02).
-           05 WS-VELOCIDADE       PIC S9(03)V9(02).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "INSIRA A DISTANCIA PERCORRIDA PELO VEICULO EM KM: "
-           ACCEPT WS-KM
-
-           DISPLAY "INSIRA O TEMPO GASTO PARA PERCORRER ESSA DISTANCIA "
-           "EM HORAS"
-           ACCEPT WS-HORA
-
-           IF WS-KM GREATER 0 AND WS-HORA GREATER 0
-               COMPUTE WS-VELOCIDADE = WS-KM / WS-HORA
-               DISPLAY "VELOCIDADE MEDIA = " WS-VELOCIDADE "Km/h"
-           ELSE
-               DISPLAY "OS VALORES PRECISAM SER POSITIVOS!"
-           END-IF.
-
-           STOP RUN.
-       END PROGRAM AULA04_EX03.
+      ******************************************************************
+      * Author: Júlia Lie Okita da Silva
+      * Date: 25/09/2021
+      * Purpose: Calcular velocidade média do veículo
+      * Tectonics: cobc
+      * Modified: 27/11/2021 (JLOS) - Added a batch mode that reads a
+      *           trip log of legs (KM, HORA per leg), sums them, and
+      *           reports one overall average speed for the route.
+      * Modified: 04/12/2021 (JLOS) - Trips whose average speed goes
+      *           over the fleet speed limit are now flagged to a
+      *           separate exceptions file for safety review.
+      * Modified: 11/12/2021 (JLOS) - Every computed trip is now also
+      *           written to a fleet performance master file (vehicle
+      *           id, date, KM, HORA, VELOCIDADE) for utilization and
+      *           efficiency reporting.
+      * Modified: 05/02/2022 (JLOS) - STOP RUN replaced with GOBACK so
+      *           this program can also be CALLed from the new menu
+      *           driver instead of only running standalone.
+      * Modified: 12/02/2022 (JLOS) - RETURN-CODE is now set (4 when
+      *           the KM/HORA totals are not both positive, 0
+      *           otherwise) so a job step calling this program can
+      *           test the condition code.
+      * Modified: 19/02/2022 (JLOS) - A rejected trip (KM/HORA not both
+      *           positive) is now also appended to the shared
+      *           exception log (program, timestamp, code, description)
+      *           so a single end-of-day report can be run across all
+      *           the calculators.
+      * Modified: 26/02/2022 (JLOS) - DECIMAL-POINT IS COMMA added so
+      *           this program's reports use the same comma-decimal
+      *           convention as ECERCICIO_01 and PROGRAM_EX02; the
+      *           average speed now also goes through the shared
+      *           MASCNUM mask before being shown or written.
+      * Modified: 26/03/2022 (JLOS) - Interactive entry can now also be
+      *           supplied unattended via a PARM-FILE record (vehicle
+      *           id, KM, HORA) read at startup, so this program can be
+      *           scheduled without someone at the terminal.
+      * Modified: 09/04/2022 (JLOS) - WS-EOF-TRIP and the daily KM/HORA
+      *           totals are now reset before each run of the trip
+      *           batch, so calling this program more than once per run
+      *           unit (from MENU_PRINCIPAL) no longer skips the second
+      *           call's legs. A leg with a non-positive KM or HORA is
+      *           now rejected to the exception log instead of being
+      *           folded into the route totals.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AULA04_EX03.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRIP-FILE ASSIGN TO "TRIPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRIP.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCP.
+
+           SELECT MASTER-FILE ASSIGN TO "FLEETMST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MSTR.
+
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXLG.
+
+           SELECT PARM-FILE ASSIGN TO "EX03PARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRIP-FILE
+           RECORDING MODE IS F.
+       01  TRIP-RECORD.
+           05  TRIP-VEICULO-ID         PIC X(10).
+           05  TRIP-KM                 PIC S9(07)V9(02).
+           05  TRIP-HORA               PIC S9(03)V9(02).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-LINE              PIC X(80).
+
+       FD  MASTER-FILE
+           RECORDING MODE IS F.
+       01  MASTER-LINE                 PIC X(80).
+
+       FD  EXCEPTION-LOG-FILE
+           RECORDING MODE IS F.
+       COPY EXCPLOG.
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-VEICULO-ID         PIC X(10).
+           05  PARM-KM                 PIC S9(07)V9(02).
+           05  PARM-HORA               PIC S9(03)V9(02).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EXCECAO.
+           05 WS-EXCP-CODIGO           PIC X(04).
+           05 WS-EXCP-DESCRICAO        PIC X(60).
+
+       01 WS-SWITCHES-VIAGEM.
+           05 WS-FS-TRIP               PIC X(02) VALUE SPACES.
+           05 WS-FS-EXCP               PIC X(02) VALUE SPACES.
+           05 WS-FS-MSTR               PIC X(02) VALUE SPACES.
+           05 WS-FS-EXLG               PIC X(02) VALUE SPACES.
+           05 WS-FS-PARM               PIC X(02) VALUE SPACES.
+           05 WS-BATCH-MODE            PIC X(01) VALUE "N".
+               88 WS-IS-BATCH          VALUE "S".
+           05 WS-EOF-TRIP              PIC X(01) VALUE "N".
+               88 WS-TRIP-EOF          VALUE "S".
+           05 WS-PARM-MODE             PIC X(01) VALUE "N".
+               88 WS-EH-PARM           VALUE "S".
+
+       01 WS-PARAMETROS-VIAGEM.
+           05 WS-LIMITE-VELOCIDADE     PIC S9(03)V9(02) VALUE 100,00.
+
+       01 WS-ACUMULADORES-VIAGEM.
+           05 WS-TOTAL-KM              PIC S9(07)V9(02) VALUE 0.
+           05 WS-TOTAL-HORA            PIC S9(03)V9(02) VALUE 0.
+
+       01 WS-VALORES.
+           05 WS-VEICULO-ID       PIC X(10) VALUE SPACES.
+           05 WS-KM               PIC S9(07)V9(02).
+           05 WS-HORA             PIC S9(03)V9(02).
+           05 WS-VELOCIDADE       PIC S9(03)V9(02).
+           05 WS-DATA-HOJE        PIC 9(08).
+
+           COPY MASCNUM.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM P090-ABRE-LOG-EXCECAO
+           PERFORM P092-ABRE-PARM
+           PERFORM P093-ABRE-EXCECAO-FILE
+           PERFORM P094-ABRE-MASTER-FILE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+
+           OPEN INPUT TRIP-FILE
+           IF WS-FS-TRIP EQUAL "00"
+               SET WS-IS-BATCH TO TRUE
+               PERFORM P100-LOTE-VIAGEM
+           ELSE
+               PERFORM P200-VIAGEM-INTERATIVA
+           END-IF
+
+           CLOSE EXCEPTION-FILE
+           CLOSE MASTER-FILE
+           CLOSE EXCEPTION-LOG-FILE
+           GOBACK.
+
+       P090-ABRE-LOG-EXCECAO.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF WS-FS-EXLG NOT EQUAL "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+
+       P091-GRAVA-EXCECAO.
+           MOVE SPACES TO EXCP-LOG-RECORD
+           MOVE "AULA04_EX03" TO EXCP-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXCP-TIMESTAMP
+           MOVE WS-EXCP-CODIGO TO EXCP-CODIGO
+           MOVE WS-EXCP-DESCRICAO TO EXCP-DESCRICAO
+           WRITE EXCP-LOG-RECORD.
+
+       P092-ABRE-PARM.
+           MOVE "N" TO WS-PARM-MODE
+           OPEN INPUT PARM-FILE
+           IF WS-FS-PARM EQUAL "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-EH-PARM TO TRUE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       P093-ABRE-EXCECAO-FILE.
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-FS-EXCP NOT EQUAL "00"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+
+       P094-ABRE-MASTER-FILE.
+           OPEN EXTEND MASTER-FILE
+           IF WS-FS-MSTR NOT EQUAL "00"
+               OPEN OUTPUT MASTER-FILE
+           END-IF.
+
+       P100-LOTE-VIAGEM.
+           MOVE "N" TO WS-EOF-TRIP
+           MOVE 0 TO WS-TOTAL-KM
+           MOVE 0 TO WS-TOTAL-HORA
+           PERFORM P110-LER-TRECHO
+           IF NOT WS-TRIP-EOF
+               MOVE TRIP-VEICULO-ID TO WS-VEICULO-ID
+           END-IF
+           PERFORM UNTIL WS-TRIP-EOF
+               PERFORM P115-PROCESSA-TRECHO
+               PERFORM P110-LER-TRECHO
+           END-PERFORM
+           CLOSE TRIP-FILE
+
+           MOVE WS-TOTAL-KM   TO WS-KM
+           MOVE WS-TOTAL-HORA TO WS-HORA
+           PERFORM P300-CALCULA-VELOCIDADE.
+
+       P110-LER-TRECHO.
+           READ TRIP-FILE
+               AT END
+                   SET WS-TRIP-EOF TO TRUE
+           END-READ.
+
+       P115-PROCESSA-TRECHO.
+           IF TRIP-KM GREATER 0 AND TRIP-HORA GREATER 0
+               ADD TRIP-KM   TO WS-TOTAL-KM
+               ADD TRIP-HORA TO WS-TOTAL-HORA
+           ELSE
+               MOVE "VELO" TO WS-EXCP-CODIGO
+               MOVE "TRECHO COM KM OU HORA NAO POSITIVOS NO LOTE"
+                   TO WS-EXCP-DESCRICAO
+               PERFORM P091-GRAVA-EXCECAO
+           END-IF.
+
+       P200-VIAGEM-INTERATIVA.
+           IF WS-EH-PARM
+               MOVE PARM-VEICULO-ID TO WS-VEICULO-ID
+               MOVE PARM-KM TO WS-KM
+               MOVE PARM-HORA TO WS-HORA
+           ELSE
+               DISPLAY "INSIRA O ID DO VEICULO: "
+               ACCEPT WS-VEICULO-ID
+
+               DISPLAY "INSIRA A DISTANCIA PERCORRIDA PELO VEICULO EM "
+                   "KM: "
+               ACCEPT WS-KM
+
+               DISPLAY "INSIRA O TEMPO GASTO PARA PERCORRER ESSA "
+                   "DISTANCIA EM HORAS"
+               ACCEPT WS-HORA
+           END-IF
+
+           PERFORM P300-CALCULA-VELOCIDADE.
+
+       P300-CALCULA-VELOCIDADE.
+           IF WS-KM GREATER 0 AND WS-HORA GREATER 0
+               COMPUTE WS-VELOCIDADE = WS-KM / WS-HORA
+               MOVE WS-VELOCIDADE TO WS-MASCARA-PADRAO
+               DISPLAY "VELOCIDADE MEDIA = " WS-MASCARA-PADRAO "Km/h"
+               PERFORM P320-GRAVA-MASTER
+               IF WS-VELOCIDADE GREATER WS-LIMITE-VELOCIDADE
+                   PERFORM P310-GRAVA-EXCECAO
+               END-IF
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "OS VALORES PRECISAM SER POSITIVOS!"
+               MOVE "VELO" TO WS-EXCP-CODIGO
+               MOVE "KM OU HORA NAO POSITIVOS NO CALCULO DE VELOCIDADE"
+                   TO WS-EXCP-DESCRICAO
+               PERFORM P091-GRAVA-EXCECAO
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+       P320-GRAVA-MASTER.
+           MOVE WS-VELOCIDADE TO WS-MASCARA-PADRAO
+           MOVE SPACES TO MASTER-LINE
+           STRING "VEICULO=" DELIMITED BY SIZE
+                  WS-VEICULO-ID DELIMITED BY SIZE
+                  " DATA=" DELIMITED BY SIZE
+                  WS-DATA-HOJE DELIMITED BY SIZE
+                  " KM=" DELIMITED BY SIZE
+                  WS-KM DELIMITED BY SIZE
+                  " HORA=" DELIMITED BY SIZE
+                  WS-HORA DELIMITED BY SIZE
+                  " VELOCIDADE=" DELIMITED BY SIZE
+                  WS-MASCARA-PADRAO DELIMITED BY SIZE
+                  INTO MASTER-LINE
+           WRITE MASTER-LINE.
+
+       P310-GRAVA-EXCECAO.
+           MOVE WS-VELOCIDADE TO WS-MASCARA-PADRAO
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING "VEICULO=" DELIMITED BY SIZE
+                  WS-VEICULO-ID DELIMITED BY SIZE
+                  " VELOCIDADE=" DELIMITED BY SIZE
+                  WS-MASCARA-PADRAO DELIMITED BY SIZE
+                  " LIMITE=" DELIMITED BY SIZE
+                  WS-LIMITE-VELOCIDADE DELIMITED BY SIZE
+                  " - EXCESSO DE VELOCIDADE" DELIMITED BY SIZE
+                  INTO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE.
+       END PROGRAM AULA04_EX03.
