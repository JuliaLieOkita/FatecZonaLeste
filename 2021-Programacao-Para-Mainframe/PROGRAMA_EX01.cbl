@@ -1,59 +1,310 @@
-      ******************************************************************
-      * Author: J�lia Lie Okita da Silva
-      * Date: 11/09/2021
-      * Purpose: Primeiro progarama em Cobol
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAMA_EX01.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 WS-EXIBIR    PIC X(20) VALUE SPACES.
-       PROCEDURE DIVISION.
-      ******** IN�CIO ********
-      ******** CRIAR SE��O COMO MAIN-PROC ********
-           MAIN-PROC SECTION.
-      ******** CRIA��O DOS PAR�GRAFOS ********
-           P001-PROC1.
-               MOVE 'P001-PROC1'   TO WS-EXIBIR
-               DISPLAY WS-EXIBIR
-               PERFORM SEC-PROC.
-           P001-PROC2.
-               MOVE 'P001-PROC2'   TO WS-EXIBIR
-               DISPLAY WS-EXIBIR
-               PERFORM SEC-PROC.
-           P001-PROC3.
-               IF WS-EXIBIR NOT EQUAL 'P002-PROC3' THEN
-                   MOVE 'P001-PROC3'   TO WS-EXIBIR
-                   DISPLAY WS-EXIBIR
-                   PERFORM P002-PROC3
-               ELSE
-                   PERFORM FIM-PROC
-               END-IF.
-      ******** SEGUNDA SE��O ********
-           SEC-PROC SECTION.
-      ******** PAR�GRAFOS DA SEGUNDA SE��O ********
-           P002-PROC1.
-               IF WS-EXIBIR NOT EQUAL 'P001-PROC2' THEN
-                   MOVE 'P002-PROC1'   TO WS-EXIBIR
-                   DISPLAY WS-EXIBIR
-                   PERFORM P001-PROC2
-               END-IF.
-           P002-PROC2.
-               MOVE 'P002-PROC2'   TO WS-EXIBIR
-               DISPLAY WS-EXIBIR
-               PERFORM P001-PROC3.
-           P002-PROC3.
-               MOVE 'P002-PROC3'   TO WS-EXIBIR
-               DISPLAY WS-EXIBIR
-               PERFORM P001-PROC3.
-      ******** SE��O FINAL ********
-           FIM-PROC SECTION.
-               MOVE 'FIM-PROC'     TO WS-EXIBIR
-               DISPLAY WS-EXIBIR
-               STOP RUN.
-       END PROGRAM PROGRAMA_EX01.
+      ******************************************************************
+      * Author: J�lia Lie Okita da Silva
+      * Date: 11/09/2021
+      * Purpose: Primeiro progarama em Cobol
+      * Tectonics: cobc
+      * Modified: 08/01/2022 (JLOS) - The paragraph chain is no longer
+      *           hand-wired: MAIN-PROC now reads its step sequence
+      *           from an external step-definition file (step name plus
+      *           an optional skip condition) so operations can change
+      *           the run order for new job types without a rebuild.
+      *           When no step file is supplied the program falls back
+      *           to the original built-in sequence.
+      * Modified: 09/01/2022 (JLOS) - Every step transition is now
+      *           appended to a run log with a timestamp and the
+      *           elapsed time since the previous step, so a downstream
+      *           job built on this control-flow pattern can be traced
+      *           after the fact instead of just scrolling past DISPLAY.
+      * Modified: 10/01/2022 (JLOS) - Added a checkpoint file: the name
+      *           of the last completed step is saved after each step,
+      *           and a rerun now skips straight past the steps that
+      *           already finished instead of redoing the whole chain.
+      *           The checkpoint is cleared once FIM-PROC completes.
+      * Modified: 19/03/2022 (JLOS) - P030-EXECUTA-PASSO now counts
+      *           every step transition and aborts the job with a
+      *           diagnostic message if the chain runs more than
+      *           WS-MAX-TRANSICOES steps without reaching FIM-PROC, so
+      *           a bad step-table edit can't hang a batch job in a
+      *           silent cycle.
+      * Modified: 09/04/2022 (JLOS) - An unrecognized step name in
+      *           P030-EXECUTA-PASSO now aborts the job the same way the
+      *           transition-count guard does, instead of silently
+      *           writing a checkpoint as if the step had run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAMA_EX01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STEP-FILE ASSIGN TO "STEPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-STEP.
+
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RUNL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHKP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STEP-FILE
+           RECORDING MODE IS F.
+       01  STEP-RECORD.
+           05  STEP-NOME               PIC X(20).
+           05  STEP-PULA-SE            PIC X(20).
+
+       FD  RUN-LOG-FILE
+           RECORDING MODE IS F.
+       01  RUN-LOG-LINE                PIC X(100).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD           PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 WS-EXIBIR    PIC X(20) VALUE SPACES.
+
+       01 WS-SWITCHES-PASSO.
+           05 WS-FS-STEP               PIC X(02) VALUE SPACES.
+           05 WS-FS-RUNL               PIC X(02) VALUE SPACES.
+           05 WS-FS-CHKP               PIC X(02) VALUE SPACES.
+           05 WS-EOF-STEP              PIC X(01) VALUE "N".
+               88 WS-STEP-EOF          VALUE "S".
+           05 WS-LOG-PRIMEIRO          PIC X(01) VALUE "S".
+               88 WS-LOG-E-PRIMEIRO    VALUE "S".
+           05 WS-CHKP-PULAR            PIC X(01) VALUE "N".
+               88 WS-CHKP-DEVE-PULAR   VALUE "S".
+
+       01 WS-CHKP-ULTIMO               PIC X(20) VALUE SPACES.
+
+       01 WS-LOG-TIMESTAMP-GRUPO.
+           05 WS-LOG-TIMESTAMP         PIC X(21).
+       01 WS-LOG-TIMESTAMP-R REDEFINES WS-LOG-TIMESTAMP-GRUPO.
+           05 WS-LOG-DATA              PIC 9(08).
+           05 WS-LOG-HH                PIC 9(02).
+           05 WS-LOG-MM                PIC 9(02).
+           05 WS-LOG-SS                PIC 9(02).
+           05 WS-LOG-CS                PIC 9(02).
+           05 FILLER                   PIC X(05).
+
+       01 WS-LOG-CAMPOS.
+           05 WS-LOG-TOTAL-CS          PIC 9(09) VALUE 0.
+           05 WS-LOG-TOTAL-CS-ANT      PIC 9(09) VALUE 0.
+           05 WS-LOG-ELAPSED-CS        PIC S9(09) VALUE 0.
+           05 WS-LOG-ELAPSED-SEG       PIC ZZZZ9.99.
+
+       01 WS-PASSO-ATUAL-GRUPO.
+           05 WS-PASSO-ATUAL           PIC X(20) VALUE SPACES.
+           05 WS-PASSO-PULA-SE         PIC X(20) VALUE SPACES.
+           05 WS-ULTIMO-PASSO          PIC X(20) VALUE SPACES.
+           05 WS-IDX-PASSO             PIC 9(02) VALUE 0.
+
+       01 WS-TAB-PADRAO-INIC.
+           05 FILLER PIC X(20) VALUE "P001-PROC1".
+           05 FILLER PIC X(20) VALUE "P002-PROC1".
+           05 FILLER PIC X(20) VALUE "P001-PROC2".
+           05 FILLER PIC X(20) VALUE "P002-PROC2".
+           05 FILLER PIC X(20) VALUE "P001-PROC3".
+           05 FILLER PIC X(20) VALUE "P002-PROC3".
+           05 FILLER PIC X(20) VALUE "FIM-PROC".
+       01 WS-TAB-PADRAO REDEFINES WS-TAB-PADRAO-INIC.
+           05 WS-TAB-PASSO-PADRAO      PIC X(20) OCCURS 7 TIMES.
+
+       01 WS-PROTECAO-LACO.
+           05 WS-CONT-TRANSICOES       PIC 9(05) VALUE 0.
+           05 WS-MAX-TRANSICOES        PIC 9(05) VALUE 01000.
+
+       PROCEDURE DIVISION.
+      ******** IN�CIO ********
+       MAIN-PROC SECTION.
+       P000-INICIO.
+           PERFORM P001-ABRE-LOG
+           PERFORM P002-LE-CHECKPOINT
+
+           OPEN INPUT STEP-FILE
+           IF WS-FS-STEP EQUAL "00"
+               PERFORM P010-EXECUTA-PASSOS-ARQUIVO
+           ELSE
+               PERFORM P020-EXECUTA-PASSOS-PADRAO
+           END-IF
+
+           CLOSE RUN-LOG-FILE
+           STOP RUN.
+
+       P001-ABRE-LOG.
+           OPEN EXTEND RUN-LOG-FILE
+           IF WS-FS-RUNL NOT EQUAL "00"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+
+       P002-LE-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CHKP EQUAL "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-CHKP-ULTIMO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF WS-CHKP-ULTIMO NOT EQUAL SPACES
+               MOVE "S" TO WS-CHKP-PULAR
+               DISPLAY "RETOMANDO APOS O CHECKPOINT: " WS-CHKP-ULTIMO
+           END-IF.
+
+       P010-EXECUTA-PASSOS-ARQUIVO.
+           PERFORM P011-LER-PASSO
+           PERFORM UNTIL WS-STEP-EOF
+               PERFORM P030-EXECUTA-PASSO
+               PERFORM P011-LER-PASSO
+           END-PERFORM
+           CLOSE STEP-FILE.
+
+       P011-LER-PASSO.
+           READ STEP-FILE
+               AT END
+                   SET WS-STEP-EOF TO TRUE
+               NOT AT END
+                   MOVE STEP-NOME     TO WS-PASSO-ATUAL
+                   MOVE STEP-PULA-SE  TO WS-PASSO-PULA-SE
+           END-READ.
+
+       P020-EXECUTA-PASSOS-PADRAO.
+           PERFORM P021-EXECUTA-PASSO-PADRAO
+               VARYING WS-IDX-PASSO FROM 1 BY 1
+               UNTIL WS-IDX-PASSO GREATER 7.
+
+       P021-EXECUTA-PASSO-PADRAO.
+           MOVE WS-TAB-PASSO-PADRAO(WS-IDX-PASSO) TO WS-PASSO-ATUAL
+           MOVE SPACES TO WS-PASSO-PULA-SE
+           PERFORM P030-EXECUTA-PASSO.
+
+      ******** DESPACHANTE DE PASSOS ********
+       P030-EXECUTA-PASSO.
+           ADD 1 TO WS-CONT-TRANSICOES
+           IF WS-CONT-TRANSICOES GREATER WS-MAX-TRANSICOES
+               DISPLAY "*** ABORTANDO O JOB - CADEIA DE PASSOS "
+                   "EXCEDEU " WS-MAX-TRANSICOES
+                   " TRANSICOES SEM ALCANCAR FIM-PROC ***"
+               GO TO P099-ABORTA-LACO
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-CHKP-DEVE-PULAR
+                   AND WS-PASSO-ATUAL EQUAL WS-CHKP-ULTIMO
+                   DISPLAY "PASSO JA CONCLUIDO (CHECKPOINT): "
+                       WS-PASSO-ATUAL
+                   MOVE "N" TO WS-CHKP-PULAR
+               WHEN WS-CHKP-DEVE-PULAR
+                   DISPLAY "PASSO IGNORADO (ANTES DO CHECKPOINT): "
+                       WS-PASSO-ATUAL
+               WHEN WS-PASSO-PULA-SE NOT EQUAL SPACES
+                   AND WS-ULTIMO-PASSO EQUAL WS-PASSO-PULA-SE
+                   DISPLAY "PASSO IGNORADO: " WS-PASSO-ATUAL
+               WHEN OTHER
+                   EVALUATE WS-PASSO-ATUAL
+                       WHEN "P001-PROC1"
+                           PERFORM P001-PROC1
+                       WHEN "P002-PROC1"
+                           PERFORM P002-PROC1
+                       WHEN "P001-PROC2"
+                           PERFORM P001-PROC2
+                       WHEN "P002-PROC2"
+                           PERFORM P002-PROC2
+                       WHEN "P001-PROC3"
+                           PERFORM P001-PROC3
+                       WHEN "P002-PROC3"
+                           PERFORM P002-PROC3
+                       WHEN "FIM-PROC"
+                           PERFORM FIM-PROC
+                       WHEN OTHER
+                           DISPLAY "*** ABORTANDO O JOB - PASSO "
+                               "DESCONHECIDO: " WS-PASSO-ATUAL " ***"
+                           GO TO P099-ABORTA-LACO
+                   END-EVALUATE
+                   PERFORM P050-GRAVA-CHECKPOINT
+           END-EVALUATE
+           PERFORM P040-GRAVA-LOG
+           MOVE WS-PASSO-ATUAL TO WS-ULTIMO-PASSO.
+
+      ******** ABORTO POR EXCESSO DE TRANSICOES ********
+       P099-ABORTA-LACO.
+           MOVE 16 TO RETURN-CODE
+           CLOSE RUN-LOG-FILE
+           STOP RUN.
+
+      ******** CHECKPOINT DE REINICIO ********
+       P050-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-PASSO-ATUAL EQUAL "FIM-PROC"
+               MOVE SPACES TO CHECKPOINT-RECORD
+           ELSE
+               MOVE WS-PASSO-ATUAL TO CHECKPOINT-RECORD
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      ******** REGISTRO DO LOG DE EXECUCAO ********
+       P040-GRAVA-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP
+           COMPUTE WS-LOG-TOTAL-CS =
+               ((WS-LOG-HH * 60 + WS-LOG-MM) * 60 + WS-LOG-SS) * 100
+               + WS-LOG-CS
+
+           IF WS-LOG-E-PRIMEIRO
+               MOVE 0 TO WS-LOG-ELAPSED-CS
+               MOVE "N" TO WS-LOG-PRIMEIRO
+           ELSE
+               COMPUTE WS-LOG-ELAPSED-CS =
+                   WS-LOG-TOTAL-CS - WS-LOG-TOTAL-CS-ANT
+           END-IF
+           MOVE WS-LOG-TOTAL-CS TO WS-LOG-TOTAL-CS-ANT
+
+           COMPUTE WS-LOG-ELAPSED-SEG = WS-LOG-ELAPSED-CS / 100
+
+           MOVE SPACES TO RUN-LOG-LINE
+           STRING WS-LOG-TIMESTAMP DELIMITED BY SIZE
+                  " PASSO=" DELIMITED BY SIZE
+                  WS-PASSO-ATUAL DELIMITED BY SIZE
+                  " DECORRIDO=" DELIMITED BY SIZE
+                  WS-LOG-ELAPSED-SEG DELIMITED BY SIZE
+                  "s" DELIMITED BY SIZE
+                  INTO RUN-LOG-LINE
+           WRITE RUN-LOG-LINE.
+
+      ******** CRIA��O DOS PAR�GRAFOS ********
+       P001-PROC1.
+           MOVE 'P001-PROC1'   TO WS-EXIBIR
+           DISPLAY WS-EXIBIR.
+       P001-PROC2.
+           MOVE 'P001-PROC2'   TO WS-EXIBIR
+           DISPLAY WS-EXIBIR.
+       P001-PROC3.
+           MOVE 'P001-PROC3'   TO WS-EXIBIR
+           DISPLAY WS-EXIBIR.
+
+      ******** SEGUNDA SE��O ********
+       SEC-PROC SECTION.
+      ******** PAR�GRAFOS DA SEGUNDA SE��O ********
+       P002-PROC1.
+           MOVE 'P002-PROC1'   TO WS-EXIBIR
+           DISPLAY WS-EXIBIR.
+       P002-PROC2.
+           MOVE 'P002-PROC2'   TO WS-EXIBIR
+           DISPLAY WS-EXIBIR.
+       P002-PROC3.
+           MOVE 'P002-PROC3'   TO WS-EXIBIR
+           DISPLAY WS-EXIBIR.
+
+      ******** SE��O FINAL ********
+       FIM-PROC SECTION.
+       P090-FIM.
+           MOVE 'FIM-PROC'     TO WS-EXIBIR
+           DISPLAY WS-EXIBIR.
+       END PROGRAM PROGRAMA_EX01.
