@@ -1,67 +1,508 @@
-      ******************************************************************
-      * Author: Júlia Lie Okita da Silva
-      * Date: 18/09/2021
-      * Purpose: Calcular IMC
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ECERCICIO_01.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-VALORES.
-           05 WS-PESO      PIC S9(03)V99.
-           05 WS-ALTURA    PIC S9(01)V99.
-           05 WS-RESULT    PIC S9(09)V99.
-           05 WS-MASCARA   PIC ZZ9,99.
-       PROCEDURE DIVISION.
-       MAIN-PROC SECTION.
-           INITIALISE WS-VALORES
-
-           DISPLAY "PROGRAMA QUE CALCULA O IMC"
-
-           DISPLAY "INFORME SEU PESO (EXEMPLO: 56,7Kg): "
-           ACCEPT WS-PESO
-
-           DISPLAY "INFORME SUA ALTURA (EXEMPLO: 1,83m): "
-           ACCEPT WS-ALTURA
-
-           IF WS-PESO IS NUMERIC AND WS-ALTURA IS NUMERIC AND WS-PESO
-               GREATER 0 AND WS-ALTURA GREATER 0
-               GO TO P001-PRINCIPAL
-           ELSE
-               DISPLAY "ERRO - CARACTER INVALIDO"
-               GO TO P002-FIM
-           END-IF.
-
-       P001-PRINCIPAL.
-           COMPUTE WS-RESULT = WS-PESO / (WS-ALTURA * WS-ALTURA)
-           MOVE WS-RESULT   TO WS-MASCARA
-
-           IF WS-RESULT LESS 18,5
-               DISPLAY "DESNUTRIDO - IMC: " WS-MASCARA
-           ELSE
-               IF WS-RESULT NOT LESS 18,5 AND NOT GREATER 24,9
-                   DISPLAY "ADEQUADO - IMC: " WS-MASCARA
-               ELSE
-                   IF WS-RESULT NOT LESS 25 AND NOT GREATER 29,9
-                       DISPLAY "PRE-OBESO - IMC: " WS-MASCARA
-                   ELSE
-                       IF WS-RESULT NOT LESS 30 AND NOT GREATER 34,9
-                           DISPLAY "OBESIDADE GRAU I - IMC: " WS-MASCARA
-                           ELSE
-                               IF WS-RESULT NOT LESS 35 AND NOT
-                                   GREATER 39,9
-                               DISPLAY "OBESIDADE GRAU II - IMC:"
-                               WS-MASCARA
-                                   ELSE
-                                       DISPLAY "IMC INCALCULAVEL"
-           END-IF.
-
-       P002-FIM.
-           STOP RUN.
-       END PROGRAM ECERCICIO_01.
+      ******************************************************************
+      * Author: Júlia Lie Okita da Silva
+      * Date: 18/09/2021
+      * Purpose: Calcular IMC
+      * Tectonics: cobc
+      * Modified: 18/12/2021 (JLOS) - Added a batch mode that reads an
+      *           employee roster file and produces a classification
+      *           report with band counts for the annual health survey.
+      * Modified: 23/12/2021 (JLOS) - Every checkup now appends to an
+      *           IMC history file and a trend report of the employee's
+      *           last few checkups is written alongside it.
+      * Modified: 27/12/2021 (JLOS) - Added the Obesidade Grau III band
+      *           (IMC 40 and above) so it no longer falls through to
+      *           "IMC INCALCULAVEL".
+      * Modified: 03/01/2022 (JLOS) - Added an imperial unit option so
+      *           weight in pounds and height in inches can be entered
+      *           directly and converted to kg/m before the IMC math.
+      * Modified: 29/01/2022 (JLOS) - WS-MASCARA now comes from the
+      *           shared MASCNUM copy so the signed IMC display matches
+      *           the rest of the calculators.
+      * Modified: 05/02/2022 (JLOS) - STOP RUN replaced with GOBACK so
+      *           this program can also be CALLed from the new menu
+      *           driver instead of only running standalone.
+      * Modified: 12/02/2022 (JLOS) - The roster batch now rejects a
+      *           non-positive weight or height instead of feeding it
+      *           into the IMC math, and sets RETURN-CODE (4 when any
+      *           employee was rejected, 0 otherwise) so a job step
+      *           calling this program can test the condition code.
+      * Modified: 19/02/2022 (JLOS) - Every rejected entry (invalid
+      *           weight/height, either interactive or in the roster
+      *           batch) is now also appended to the shared exception
+      *           log (program, timestamp, code, description) so a
+      *           single end-of-day report can be run across all the
+      *           calculators.
+      * Modified: 26/03/2022 (JLOS) - Interactive entry can now also be
+      *           supplied unattended via a PARM-FILE record (employee
+      *           id, unit, weight/height), read at startup, so this
+      *           program can be scheduled without someone at the
+      *           terminal.
+      * Modified: 02/04/2022 (JLOS) - The interactive IMC check now also
+      *           sets RETURN-CODE (0 on success, 4 on a rejected
+      *           weight/height) so an unattended, PARM-driven run
+      *           leaves a meaningful condition code behind for
+      *           BATCH_NOTURNO to test.
+      * Modified: 09/04/2022 (JLOS) - WS-EOF-ROST and the band counters
+      *           are now reset before each run of the roster batch, so
+      *           calling this program more than once per run unit
+      *           (from MENU_PRINCIPAL) no longer skips the second
+      *           call's roster or carries the first call's counts into
+      *           the second. HIST-RESULT and WS-TREND-IMC now use the
+      *           same signed MASCNUM mask as the live IMC display.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ECERCICIO_01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ROST.
+
+           SELECT REPORT-FILE ASSIGN TO "IMCRFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPT.
+
+           SELECT HISTORY-FILE ASSIGN TO "IMCHFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HIST.
+
+           SELECT TREND-FILE ASSIGN TO "IMCTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TEND.
+
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXLG.
+
+           SELECT PARM-FILE ASSIGN TO "IMCPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE
+           RECORDING MODE IS F.
+       01  ROSTER-RECORD.
+           05  ROST-EMP-ID             PIC X(10).
+           05  ROST-PESO               PIC S9(03)V99.
+           05  ROST-ALTURA             PIC S9(01)V99.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                 PIC X(120).
+
+       FD  HISTORY-FILE
+           RECORDING MODE IS F.
+       01  HISTORY-RECORD.
+           05  HIST-EMP-ID             PIC X(10).
+           05  HIST-DATA               PIC 9(08).
+           05  HIST-RESULT             PIC -Z(6)9,99.
+           05  HIST-CLASSIFICACAO      PIC X(20).
+
+       FD  TREND-FILE
+           RECORDING MODE IS F.
+       01  TREND-LINE                  PIC X(120).
+
+       FD  EXCEPTION-LOG-FILE
+           RECORDING MODE IS F.
+       COPY EXCPLOG.
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-EMP-ID              PIC X(10).
+           05  PARM-UNIDADE             PIC X(01).
+           05  PARM-PESO                PIC S9(03)V99.
+           05  PARM-ALTURA              PIC S9(01)V99.
+           05  PARM-PESO-LB             PIC S9(03)V99.
+           05  PARM-ALTURA-POL          PIC S9(02)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EXCECAO.
+           05 WS-EXCP-CODIGO           PIC X(04).
+           05 WS-EXCP-DESCRICAO        PIC X(60).
+
+       01 WS-SWITCHES-IMC.
+           05 WS-FS-ROST               PIC X(02) VALUE SPACES.
+           05 WS-FS-REPT               PIC X(02) VALUE SPACES.
+           05 WS-FS-HIST               PIC X(02) VALUE SPACES.
+           05 WS-FS-TEND               PIC X(02) VALUE SPACES.
+           05 WS-FS-EXLG               PIC X(02) VALUE SPACES.
+           05 WS-FS-PARM               PIC X(02) VALUE SPACES.
+           05 WS-BATCH-MODE            PIC X(01) VALUE "N".
+               88 WS-IS-BATCH          VALUE "S".
+           05 WS-EOF-ROST              PIC X(01) VALUE "N".
+               88 WS-ROST-EOF          VALUE "S".
+           05 WS-EOF-HIST              PIC X(01) VALUE "N".
+               88 WS-HIST-EOF          VALUE "S".
+           05 WS-PARM-MODE             PIC X(01) VALUE "N".
+               88 WS-EH-PARM           VALUE "S".
+
+       01 WS-TREND-TABELA.
+           05 WS-TREND-COUNT           PIC 9(02) VALUE 0.
+           05 WS-TREND-IDX             PIC 9(02) VALUE 0.
+           05 WS-TREND-ITEM OCCURS 5 TIMES.
+               10 WS-TREND-DATA        PIC 9(08).
+               10 WS-TREND-IMC         PIC -Z(6)9,99.
+               10 WS-TREND-CLASSE      PIC X(20).
+
+       01 WS-CONTADORES-IMC.
+           05 WS-CONT-DESNUTRIDO       PIC 9(05) VALUE 0.
+           05 WS-CONT-ADEQUADO         PIC 9(05) VALUE 0.
+           05 WS-CONT-PREOBESO         PIC 9(05) VALUE 0.
+           05 WS-CONT-OBESO-I          PIC 9(05) VALUE 0.
+           05 WS-CONT-OBESO-II         PIC 9(05) VALUE 0.
+           05 WS-CONT-OBESO-III        PIC 9(05) VALUE 0.
+           05 WS-CONT-INCALCULAVEL     PIC 9(05) VALUE 0.
+           05 WS-CONT-ERROS-ROSTER     PIC 9(05) VALUE 0.
+
+       01 WS-VALORES.
+           05 WS-EMP-ID    PIC X(10).
+           05 WS-PESO      PIC S9(03)V99.
+           05 WS-ALTURA    PIC S9(01)V99.
+           05 WS-RESULT    PIC S9(09)V99.
+           05 WS-CLASSIFICACAO PIC X(20).
+           05 WS-DATA-HOJE PIC 9(08).
+           05 WS-UNIDADE   PIC X(01).
+           05 WS-PESO-LB   PIC S9(03)V99.
+           05 WS-ALTURA-POL PIC S9(02)V99.
+
+           COPY MASCNUM.
+       PROCEDURE DIVISION.
+       MAIN-PROC SECTION.
+           PERFORM P090-ABRE-LOG-EXCECAO
+           PERFORM P092-ABRE-PARM
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE
+           OPEN OUTPUT TREND-FILE
+
+           OPEN INPUT ROSTER-FILE
+           IF WS-FS-ROST EQUAL "00"
+               SET WS-IS-BATCH TO TRUE
+               PERFORM P100-LOTE-ROSTER
+           ELSE
+               PERFORM P200-IMC-INTERATIVO THRU P002-FIM
+           END-IF
+
+           CLOSE TREND-FILE
+           CLOSE EXCEPTION-LOG-FILE
+           GOBACK.
+
+       P090-ABRE-LOG-EXCECAO.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF WS-FS-EXLG NOT EQUAL "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+
+       P091-GRAVA-EXCECAO.
+           MOVE SPACES TO EXCP-LOG-RECORD
+           MOVE "ECERCICIO_01" TO EXCP-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXCP-TIMESTAMP
+           MOVE WS-EXCP-CODIGO TO EXCP-CODIGO
+           MOVE WS-EXCP-DESCRICAO TO EXCP-DESCRICAO
+           WRITE EXCP-LOG-RECORD.
+
+       P092-ABRE-PARM.
+           MOVE "N" TO WS-PARM-MODE
+           OPEN INPUT PARM-FILE
+           IF WS-FS-PARM EQUAL "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-EH-PARM TO TRUE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       P100-LOTE-ROSTER.
+           MOVE "N" TO WS-EOF-ROST
+           MOVE 0 TO WS-CONT-DESNUTRIDO
+           MOVE 0 TO WS-CONT-ADEQUADO
+           MOVE 0 TO WS-CONT-PREOBESO
+           MOVE 0 TO WS-CONT-OBESO-I
+           MOVE 0 TO WS-CONT-OBESO-II
+           MOVE 0 TO WS-CONT-OBESO-III
+           MOVE 0 TO WS-CONT-INCALCULAVEL
+           MOVE 0 TO WS-CONT-ERROS-ROSTER
+           OPEN OUTPUT REPORT-FILE
+           PERFORM P110-LER-ROSTER
+           PERFORM UNTIL WS-ROST-EOF
+               PERFORM P105-PROCESSA-FUNCIONARIO
+               PERFORM P110-LER-ROSTER
+           END-PERFORM
+           PERFORM P140-GRAVA-RESUMO-RELATORIO
+           CLOSE ROSTER-FILE
+           CLOSE REPORT-FILE
+
+           IF WS-CONT-ERROS-ROSTER GREATER 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       P105-PROCESSA-FUNCIONARIO.
+           IF WS-PESO GREATER 0 AND WS-ALTURA GREATER 0
+               PERFORM P010-CLASSIFICA-IMC
+               PERFORM P120-GRAVA-LINHA-RELATORIO
+               PERFORM P130-ACUMULA-CONTADOR
+               PERFORM P015-ATUALIZA-HISTORICO
+           ELSE
+               ADD 1 TO WS-CONT-ERROS-ROSTER
+               MOVE SPACES TO REPORT-LINE
+               STRING "ID=" DELIMITED BY SIZE
+                      WS-EMP-ID DELIMITED BY SIZE
+                      " - PESO/ALTURA INVALIDO" DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE "IMC " TO WS-EXCP-CODIGO
+               MOVE "PESO OU ALTURA INVALIDOS NO ROSTER EM LOTE"
+                   TO WS-EXCP-DESCRICAO
+               PERFORM P091-GRAVA-EXCECAO
+           END-IF.
+
+       P110-LER-ROSTER.
+           READ ROSTER-FILE
+               AT END
+                   SET WS-ROST-EOF TO TRUE
+               NOT AT END
+                   MOVE ROST-EMP-ID  TO WS-EMP-ID
+                   MOVE ROST-PESO    TO WS-PESO
+                   MOVE ROST-ALTURA  TO WS-ALTURA
+           END-READ.
+
+       P120-GRAVA-LINHA-RELATORIO.
+           MOVE SPACES TO REPORT-LINE
+           STRING "ID=" DELIMITED BY SIZE
+                  WS-EMP-ID DELIMITED BY SIZE
+                  " IMC=" DELIMITED BY SIZE
+                  WS-MASCARA-PADRAO DELIMITED BY SIZE
+                  " CLASSIFICACAO=" DELIMITED BY SIZE
+                  WS-CLASSIFICACAO DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       P130-ACUMULA-CONTADOR.
+           EVALUATE WS-CLASSIFICACAO
+               WHEN "DESNUTRIDO"
+                   ADD 1 TO WS-CONT-DESNUTRIDO
+               WHEN "ADEQUADO"
+                   ADD 1 TO WS-CONT-ADEQUADO
+               WHEN "PRE-OBESO"
+                   ADD 1 TO WS-CONT-PREOBESO
+               WHEN "OBESIDADE GRAU I"
+                   ADD 1 TO WS-CONT-OBESO-I
+               WHEN "OBESIDADE GRAU II"
+                   ADD 1 TO WS-CONT-OBESO-II
+               WHEN "OBESIDADE GRAU III"
+                   ADD 1 TO WS-CONT-OBESO-III
+               WHEN OTHER
+                   ADD 1 TO WS-CONT-INCALCULAVEL
+           END-EVALUATE.
+
+       P140-GRAVA-RESUMO-RELATORIO.
+           MOVE SPACES TO REPORT-LINE
+           STRING "DESNUTRIDO=" DELIMITED BY SIZE
+                  WS-CONT-DESNUTRIDO DELIMITED BY SIZE
+                  " ADEQUADO=" DELIMITED BY SIZE
+                  WS-CONT-ADEQUADO DELIMITED BY SIZE
+                  " PRE-OBESO=" DELIMITED BY SIZE
+                  WS-CONT-PREOBESO DELIMITED BY SIZE
+                  " OBESIDADE-I=" DELIMITED BY SIZE
+                  WS-CONT-OBESO-I DELIMITED BY SIZE
+                  " OBESIDADE-II=" DELIMITED BY SIZE
+                  WS-CONT-OBESO-II DELIMITED BY SIZE
+                  " OBESIDADE-III=" DELIMITED BY SIZE
+                  WS-CONT-OBESO-III DELIMITED BY SIZE
+                  " INCALCULAVEL=" DELIMITED BY SIZE
+                  WS-CONT-INCALCULAVEL DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       P200-IMC-INTERATIVO.
+           INITIALIZE WS-PESO WS-ALTURA WS-RESULT
+
+           DISPLAY "PROGRAMA QUE CALCULA O IMC"
+
+           IF WS-EH-PARM
+               MOVE PARM-EMP-ID TO WS-EMP-ID
+               MOVE PARM-UNIDADE TO WS-UNIDADE
+           ELSE
+               DISPLAY "INFORME O ID DO FUNCIONARIO: "
+               ACCEPT WS-EMP-ID
+
+               DISPLAY "UNIDADE DE MEDIDA - (M)ETRICO OU (I)MPERIAL: "
+               ACCEPT WS-UNIDADE
+           END-IF
+
+           IF WS-UNIDADE EQUAL "I" OR WS-UNIDADE EQUAL "i"
+               IF WS-EH-PARM
+                   MOVE PARM-PESO-LB TO WS-PESO-LB
+                   MOVE PARM-ALTURA-POL TO WS-ALTURA-POL
+               ELSE
+                   DISPLAY "INFORME SEU PESO EM LIBRAS "
+                       "(EXEMPLO: 125,0lb): "
+                   ACCEPT WS-PESO-LB
+                   DISPLAY "INFORME SUA ALTURA EM POLEGADAS "
+                   "(EXEMPLO: 72,0in): "
+                   ACCEPT WS-ALTURA-POL
+               END-IF
+               COMPUTE WS-PESO = WS-PESO-LB * 0,453592
+               COMPUTE WS-ALTURA = WS-ALTURA-POL * 0,0254
+           ELSE
+               IF WS-EH-PARM
+                   MOVE PARM-PESO TO WS-PESO
+                   MOVE PARM-ALTURA TO WS-ALTURA
+               ELSE
+                   DISPLAY "INFORME SEU PESO (EXEMPLO: 56,7Kg): "
+                   ACCEPT WS-PESO
+
+                   DISPLAY "INFORME SUA ALTURA (EXEMPLO: 1,83m): "
+                   ACCEPT WS-ALTURA
+               END-IF
+           END-IF
+
+           IF WS-PESO IS NUMERIC AND WS-ALTURA IS NUMERIC AND WS-PESO
+               GREATER 0 AND WS-ALTURA GREATER 0
+               GO TO P001-PRINCIPAL
+           ELSE
+               DISPLAY "ERRO - CARACTER INVALIDO"
+               MOVE "IMC " TO WS-EXCP-CODIGO
+               MOVE "PESO OU ALTURA INVALIDOS NO CALCULO INTERATIVO"
+                   TO WS-EXCP-DESCRICAO
+               PERFORM P091-GRAVA-EXCECAO
+               MOVE 4 TO RETURN-CODE
+               GO TO P002-FIM
+           END-IF.
+
+       P001-PRINCIPAL.
+           PERFORM P010-CLASSIFICA-IMC
+           DISPLAY WS-CLASSIFICACAO " - IMC: " WS-MASCARA-PADRAO
+           PERFORM P015-ATUALIZA-HISTORICO
+           MOVE 0 TO RETURN-CODE.
+
+       P002-FIM.
+           EXIT.
+
+       P010-CLASSIFICA-IMC.
+           COMPUTE WS-RESULT = WS-PESO / (WS-ALTURA * WS-ALTURA)
+           MOVE WS-RESULT   TO WS-MASCARA-PADRAO
+
+           IF WS-RESULT LESS 18,5
+               MOVE "DESNUTRIDO" TO WS-CLASSIFICACAO
+           ELSE
+               IF WS-RESULT NOT LESS 18,5 AND NOT GREATER 24,9
+                   MOVE "ADEQUADO" TO WS-CLASSIFICACAO
+               ELSE
+                   IF WS-RESULT NOT LESS 25 AND NOT GREATER 29,9
+                       MOVE "PRE-OBESO" TO WS-CLASSIFICACAO
+                   ELSE
+                       IF WS-RESULT NOT LESS 30 AND NOT GREATER 34,9
+                           MOVE "OBESIDADE GRAU I" TO WS-CLASSIFICACAO
+                           ELSE
+                               IF WS-RESULT NOT LESS 35 AND NOT
+                                   GREATER 39,9
+                               MOVE "OBESIDADE GRAU II"
+                                   TO WS-CLASSIFICACAO
+                                   ELSE
+                                       IF WS-RESULT NOT LESS 40
+                                       MOVE "OBESIDADE GRAU III"
+                                           TO WS-CLASSIFICACAO
+                                       ELSE
+                                           MOVE "IMC INCALCULAVEL"
+                                               TO WS-CLASSIFICACAO
+                                       END-IF
+           END-IF.
+
+       P015-ATUALIZA-HISTORICO.
+           PERFORM P020-GRAVA-ENTRADA-HISTORICO
+           PERFORM P016-LE-TENDENCIA-HISTORICO
+           PERFORM P018-GRAVA-TENDENCIA.
+
+       P016-LE-TENDENCIA-HISTORICO.
+           MOVE 0 TO WS-TREND-COUNT
+           OPEN INPUT HISTORY-FILE
+           IF WS-FS-HIST EQUAL "00"
+               MOVE "N" TO WS-EOF-HIST
+               PERFORM P161-LER-HISTORICO
+               PERFORM UNTIL WS-HIST-EOF
+                   IF HIST-EMP-ID EQUAL WS-EMP-ID
+                       PERFORM P162-ACUMULA-TENDENCIA
+                   END-IF
+                   PERFORM P161-LER-HISTORICO
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF.
+
+       P161-LER-HISTORICO.
+           READ HISTORY-FILE
+               AT END
+                   SET WS-HIST-EOF TO TRUE
+           END-READ.
+
+       P162-ACUMULA-TENDENCIA.
+           IF WS-TREND-COUNT LESS 5
+               ADD 1 TO WS-TREND-COUNT
+               MOVE HIST-DATA           TO WS-TREND-DATA(WS-TREND-COUNT)
+               MOVE HIST-RESULT         TO WS-TREND-IMC(WS-TREND-COUNT)
+               MOVE HIST-CLASSIFICACAO
+                                    TO WS-TREND-CLASSE(WS-TREND-COUNT)
+           ELSE
+               PERFORM P163-DESLOCA-TENDENCIA
+               MOVE HIST-DATA           TO WS-TREND-DATA(5)
+               MOVE HIST-RESULT         TO WS-TREND-IMC(5)
+               MOVE HIST-CLASSIFICACAO  TO WS-TREND-CLASSE(5)
+           END-IF.
+
+       P163-DESLOCA-TENDENCIA.
+           MOVE WS-TREND-DATA(2)   TO WS-TREND-DATA(1)
+           MOVE WS-TREND-IMC(2)    TO WS-TREND-IMC(1)
+           MOVE WS-TREND-CLASSE(2) TO WS-TREND-CLASSE(1)
+           MOVE WS-TREND-DATA(3)   TO WS-TREND-DATA(2)
+           MOVE WS-TREND-IMC(3)    TO WS-TREND-IMC(2)
+           MOVE WS-TREND-CLASSE(3) TO WS-TREND-CLASSE(2)
+           MOVE WS-TREND-DATA(4)   TO WS-TREND-DATA(3)
+           MOVE WS-TREND-IMC(4)    TO WS-TREND-IMC(3)
+           MOVE WS-TREND-CLASSE(4) TO WS-TREND-CLASSE(3)
+           MOVE WS-TREND-DATA(5)   TO WS-TREND-DATA(4)
+           MOVE WS-TREND-IMC(5)    TO WS-TREND-IMC(4)
+           MOVE WS-TREND-CLASSE(5) TO WS-TREND-CLASSE(4).
+
+       P018-GRAVA-TENDENCIA.
+           MOVE SPACES TO TREND-LINE
+           STRING "TENDENCIA IMC - ID=" DELIMITED BY SIZE
+                  WS-EMP-ID DELIMITED BY SIZE
+                  INTO TREND-LINE
+           WRITE TREND-LINE
+           MOVE 1 TO WS-TREND-IDX
+           PERFORM P019-GRAVA-LINHA-TENDENCIA
+               VARYING WS-TREND-IDX FROM 1 BY 1
+               UNTIL WS-TREND-IDX GREATER WS-TREND-COUNT.
+
+       P019-GRAVA-LINHA-TENDENCIA.
+           MOVE SPACES TO TREND-LINE
+           STRING "DATA=" DELIMITED BY SIZE
+                  WS-TREND-DATA(WS-TREND-IDX) DELIMITED BY SIZE
+                  " IMC=" DELIMITED BY SIZE
+                  WS-TREND-IMC(WS-TREND-IDX) DELIMITED BY SIZE
+                  " CLASSIFICACAO=" DELIMITED BY SIZE
+                  WS-TREND-CLASSE(WS-TREND-IDX) DELIMITED BY SIZE
+                  INTO TREND-LINE
+           WRITE TREND-LINE.
+
+       P020-GRAVA-ENTRADA-HISTORICO.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-FS-HIST NOT EQUAL "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+
+           MOVE WS-EMP-ID          TO HIST-EMP-ID
+           MOVE WS-DATA-HOJE       TO HIST-DATA
+           MOVE WS-MASCARA-PADRAO         TO HIST-RESULT
+           MOVE WS-CLASSIFICACAO   TO HIST-CLASSIFICACAO
+           WRITE HISTORY-RECORD
+           CLOSE HISTORY-FILE.
+       END PROGRAM ECERCICIO_01.
