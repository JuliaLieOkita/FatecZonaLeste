@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: EXCPLOG
+      * Author: Júlia Lie Okita da Silva
+      * Date: 12/02/2022
+      * Purpose: Layout do registro do log de excecoes compartilhado
+      *          por todos os programas do setor (programa, timestamp,
+      *          codigo e descricao do erro), para permitir um
+      *          relatorio de excecoes unico ao final do dia em vez de
+      *          mensagens de erro dispersas em cada tela.
+      ******************************************************************
+       01  EXCP-LOG-RECORD.
+           05  EXCP-PROGRAMA            PIC X(12).
+           05  EXCP-TIMESTAMP           PIC X(21).
+           05  EXCP-CODIGO              PIC X(04).
+           05  EXCP-DESCRICAO           PIC X(60).
