@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: MASCNUM
+      * Author: Júlia Lie Okita da Silva
+      * Date: 29/01/2022
+      * Purpose: Mascara numerica editada e assinada, em formato de
+      *          decimal com virgula, padronizada para os valores
+      *          exibidos e gravados em relatorio pelos programas do
+      *          setor (requer DECIMAL-POINT IS COMMA no programa que
+      *          incluir esta copy).
+      ******************************************************************
+       01  WS-MASCARA-PADRAO           PIC -Z(6)9,99.
