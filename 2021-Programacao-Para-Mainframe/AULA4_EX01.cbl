@@ -1,62 +1,581 @@
-      ******************************************************************
-      * Author: Júlia Lie Okita da Silva
-      * Date: 25/09/2021
-      * Purpose: Calcular juros em cima do número de parcelas
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AULA04_EX01.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-VALORES.
-           05 WS-TOTAL                 PIC 9(09)V99.
-           05 WS-TOTAL-JUROS           PIC 9(09)V99.
-           05 WS-PARCELAS              PIC 9(09)V99.
-               88 WS-PARCELAS-JUROS    VALUE 1 THRU 5.
-           05 WS-VALOR-PARCELAS        PIC 9(09)V99.
-           05 WS-NUM-PARCELAS          PIC 9.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           INITIALISE WS-VALORES
-
-           DISPLAY "INFORME O VALOR TOTAL DA COMPRA: "
-           ACCEPT WS-TOTAL
-
-           DISPLAY "INFORME O NUMERO DE PARCELAS: "
-           DISPLAY "1  - 0% DE JUROS"
-           DISPLAY "2  - 2% DE JUROS"
-           DISPLAY "4  - 5% DE JUROS"
-           DISPLAY "6  - 10% DE JUROS"
-           DISPLAY "12 - 18% DE JUROS"
-           ACCEPT WS-PARCELAS
-
-           COMPUTE WS-NUM-PARCELAS = WS-PARCELAS
-
-           EVALUATE WS-PARCELAS
-               WHEN 1
-                   COMPUTE WS-PARCELAS = 0
-               WHEN 2
-                   COMPUTE WS-PARCELAS = 0.02
-               WHEN 4
-                   COMPUTE WS-PARCELAS = 0.05
-               WHEN 6
-                   COMPUTE WS-PARCELAS = 0.1
-               WHEN 12
-                   COMPUTE WS-PARCELAS = 0.18
-               WHEN OTHER
-                   DISPLAY "NUMERO DE PARCELA INVALIDO"
-           END-EVALUATE
-
-           COMPUTE WS-TOTAL-JUROS = WS-TOTAL + (WS-TOTAL * WS-PARCELAS)
-
-           COMPUTE WS-VALOR-PARCELAS = WS-TOTAL-JUROS / WS-NUM-PARCELAS
-
-           DISPLAY "VALOR TORAL: " WS-TOTAL
-           DISPLAY "NUMERO DE PARCELAS: " WS-NUM-PARCELAS
-           DISPLAY "VALOR TOTAL APOS OS JUROS: " WS-TOTAL-JUROS
-           DISPLAY "VALOR DAS PARCELAS: " WS-VALOR-PARCELAS
-
-           STOP RUN.
-       END PROGRAM AULA04_EX01.
+      ******************************************************************
+      * Author: Júlia Lie Okita da Silva
+      * Date: 25/09/2021
+      * Purpose: Calcular juros em cima do número de parcelas
+      * Tectonics: cobc
+      * Modified: 02/10/2021 (JLOS) - Added a batch settlement mode
+      *           that reads a day's sales from a transaction file
+      *           instead of requiring one console run per sale.
+      * Modified: 09/10/2021 (JLOS) - Interest rates per installment
+      *           count are now loaded from an external rate file so
+      *           promotions can change without a new build. Falls
+      *           back to the original fixed table when no rate file
+      *           is present.
+      * Modified: 16/10/2021 (JLOS) - Reject a non-numeric or
+      *           non-positive purchase amount before running the
+      *           interest math, same as EX03 already does for
+      *           distance/time.
+      * Modified: 23/10/2021 (JLOS) - Added an installment due-date
+      *           schedule to the receipt: first due date is purchase
+      *           date + 30 days, then monthly after that.
+      * Modified: 30/10/2021 (JLOS) - Batch settlement now accumulates
+      *           total sales value and total interest collected and
+      *           prints a daily revenue summary at end of job.
+      * Modified: 05/02/2022 (JLOS) - STOP RUN replaced with GOBACK so
+      *           this program can also be CALLed from the new menu
+      *           driver instead of only running standalone.
+      * Modified: 12/02/2022 (JLOS) - Batch settlement now sets
+      *           RETURN-CODE (4 when any sale was rejected, 0
+      *           otherwise) so a job step calling this program can
+      *           test the condition code instead of just scanning the
+      *           settlement report by hand.
+      * Modified: 19/02/2022 (JLOS) - Every rejected sale and invalid
+      *           installment count is now also appended to the shared
+      *           exception log (program, timestamp, code, description)
+      *           so a single end-of-day report can be run across all
+      *           the calculators.
+      * Modified: 26/02/2022 (JLOS) - DECIMAL-POINT IS COMMA added so
+      *           this program's reports use the same comma-decimal
+      *           convention as ECERCICIO_01 and PROGRAM_EX02; the
+      *           installment value now also goes through the shared
+      *           MASCNUM mask before being shown or written.
+      * Modified: 05/03/2022 (JLOS) - Interactive sales now also print
+      *           a 132-column receipt (store name/date/page header,
+      *           installment breakdown, due-date schedule, footer) to
+      *           a print file instead of only scrolling past on the
+      *           console.
+      * Modified: 26/03/2022 (JLOS) - The interactive sale now also
+      *           checks for a one-record PARM file (purchase amount,
+      *           installment count) at startup; when present its
+      *           values are used in place of the ACCEPTs so the sale
+      *           can be run unattended in a batch window.
+      * Modified: 02/04/2022 (JLOS) - The installment menu now shows
+      *           the loaded rate table instead of the fixed default
+      *           percentages whenever one is present, so the prompt
+      *           always matches whichever lookup the interest
+      *           calculation will actually use. The interactive sale
+      *           also now sets RETURN-CODE (0 on success, 4 on a
+      *           rejected purchase amount) so an unattended, PARM-
+      *           driven run leaves a meaningful condition code behind
+      *           for BATCH_NOTURNO to test.
+      * Modified: 09/04/2022 (JLOS) - WS-EOF-TRANS/WS-EOF-RATE are now
+      *           reset before each run of the batch settlement/rate
+      *           table load, so calling this program more than once
+      *           per run unit (from MENU_PRINCIPAL) no longer skips
+      *           the second call's records. An installment count with
+      *           no usable rate (table or fixed) is now rejected and
+      *           counted as an error in the batch settlement instead
+      *           of silently folding an inflated interest figure into
+      *           the daily total. PARM-NUM-PARCELAS now matches its
+      *           sibling TRANS-NUM-PARCELAS as a plain 2-digit count.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AULA04_EX01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANS.
+
+           SELECT SETTLEMENT-FILE ASSIGN TO "SETLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SETL.
+
+           SELECT RATE-FILE ASSIGN TO "RATEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RATE.
+
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXLG.
+
+           SELECT PRINT-FILE ASSIGN TO "PRINTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PRNT.
+
+           SELECT PARM-FILE ASSIGN TO "EX01PARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           05  TRANS-VALOR-COMPRA      PIC 9(09)V99.
+           05  TRANS-NUM-PARCELAS      PIC 9(02).
+
+       FD  SETTLEMENT-FILE
+           RECORDING MODE IS F.
+       01  SETL-LINE                   PIC X(80).
+
+       FD  RATE-FILE
+           RECORDING MODE IS F.
+       01  RATE-RECORD.
+           05  RATE-NUM-PARCELAS       PIC 9(02).
+           05  RATE-PERCENTUAL         PIC 9V9999.
+
+       FD  EXCEPTION-LOG-FILE
+           RECORDING MODE IS F.
+       COPY EXCPLOG.
+
+       FD  PRINT-FILE
+           RECORDING MODE IS F.
+       01  PRINT-LINE                  PIC X(132).
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-VALOR-COMPRA       PIC 9(09)V99.
+           05  PARM-NUM-PARCELAS       PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EXCECAO.
+           05 WS-EXCP-CODIGO           PIC X(04).
+           05 WS-EXCP-DESCRICAO        PIC X(60).
+
+       01 WS-VALORES.
+           05 WS-TOTAL                 PIC 9(09)V99.
+           05 WS-TOTAL-JUROS           PIC 9(09)V99.
+           05 WS-PARCELAS              PIC 9(09)V99.
+               88 WS-PARCELAS-JUROS    VALUE 1 THRU 5.
+           05 WS-VALOR-PARCELAS        PIC 9(09)V99.
+           05 WS-NUM-PARCELAS          PIC 9(02).
+
+           COPY MASCNUM.
+
+       01 WS-CRONOGRAMA.
+           05 WS-DATA-COMPRA           PIC 9(08).
+           05 WS-DATA-VENCIMENTO       PIC 9(08).
+           05 WS-DIAS-BASE             PIC S9(07) COMP.
+           05 WS-DIAS-VENC             PIC S9(07) COMP.
+           05 WS-NUM-PARCELA-IDX       PIC 9(02).
+
+       01 WS-RELATORIO.
+           05 WS-PAGINA-ATUAL          PIC 9(04) VALUE 0.
+           05 WS-LINHA-ATUAL           PIC 9(02) VALUE 0.
+           05 WS-MAX-LINHAS-PAGINA     PIC 9(02) VALUE 55.
+           05 WS-DATA-EDITADA          PIC X(10).
+           05 WS-LINHA-IMPRESSAO       PIC X(132).
+
+       01 WS-ACUMULADORES-DIA.
+           05 WS-TOTAL-VENDAS-DIA      PIC 9(11)V99 VALUE 0.
+           05 WS-TOTAL-JUROS-DIA       PIC 9(11)V99 VALUE 0.
+           05 WS-CONT-ERROS-DIA        PIC 9(05) VALUE 0.
+
+       01 WS-TABELA-JUROS.
+           05 WS-QTD-TAXAS             PIC 9(02) COMP VALUE 0.
+           05 WS-TAB-ITEM OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-QTD-TAXAS
+                   INDEXED BY WS-IDX-TAXA.
+               10 WS-TAB-PARCELAS      PIC 9(02).
+               10 WS-TAB-TAXA          PIC 9V9999.
+
+       01 WS-SWITCHES.
+           05 WS-FS-TRANS              PIC X(02) VALUE SPACES.
+           05 WS-FS-SETL               PIC X(02) VALUE SPACES.
+           05 WS-FS-RATE               PIC X(02) VALUE SPACES.
+           05 WS-FS-EXLG               PIC X(02) VALUE SPACES.
+           05 WS-FS-PRNT               PIC X(02) VALUE SPACES.
+           05 WS-FS-PARM               PIC X(02) VALUE SPACES.
+           05 WS-BATCH-MODE            PIC X(01) VALUE "N".
+               88 WS-IS-BATCH          VALUE "S".
+           05 WS-PARM-MODE             PIC X(01) VALUE "N".
+               88 WS-EH-PARM           VALUE "S".
+           05 WS-EOF-TRANS             PIC X(01) VALUE "N".
+               88 WS-TRANS-EOF         VALUE "S".
+           05 WS-EOF-RATE              PIC X(01) VALUE "N".
+               88 WS-RATE-EOF          VALUE "S".
+           05 WS-TAXA-ENCONTRADA       PIC X(01) VALUE "S".
+               88 WS-TAXA-NAO-ENCONTRADA VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 0900-ABRE-LOG-EXCECAO
+           PERFORM 0920-ABRE-PARM
+           PERFORM 0105-CARREGA-TABELA-JUROS
+           PERFORM 0100-DETERMINE-MODE
+
+           IF WS-IS-BATCH
+               PERFORM 0200-BATCH-SETTLEMENT
+           ELSE
+               PERFORM 0300-INTERACTIVE-SALE THRU 0300-EXIT
+           END-IF
+
+           CLOSE EXCEPTION-LOG-FILE
+           GOBACK.
+
+       0105-CARREGA-TABELA-JUROS.
+           MOVE 0 TO WS-QTD-TAXAS
+           MOVE "N" TO WS-EOF-RATE
+           OPEN INPUT RATE-FILE
+           IF WS-FS-RATE EQUAL "00"
+               PERFORM 0106-LER-TAXA
+               PERFORM UNTIL WS-RATE-EOF
+                   ADD 1 TO WS-QTD-TAXAS
+                   MOVE RATE-NUM-PARCELAS
+                       TO WS-TAB-PARCELAS(WS-QTD-TAXAS)
+                   MOVE RATE-PERCENTUAL
+                       TO WS-TAB-TAXA(WS-QTD-TAXAS)
+                   PERFORM 0106-LER-TAXA
+               END-PERFORM
+               CLOSE RATE-FILE
+           END-IF.
+
+       0106-LER-TAXA.
+           READ RATE-FILE
+               AT END
+                   SET WS-RATE-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       0900-ABRE-LOG-EXCECAO.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF WS-FS-EXLG NOT EQUAL "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+
+       0910-GRAVA-EXCECAO.
+           MOVE SPACES TO EXCP-LOG-RECORD
+           MOVE "AULA04_EX01" TO EXCP-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXCP-TIMESTAMP
+           MOVE WS-EXCP-CODIGO TO EXCP-CODIGO
+           MOVE WS-EXCP-DESCRICAO TO EXCP-DESCRICAO
+           WRITE EXCP-LOG-RECORD.
+
+       0920-ABRE-PARM.
+           MOVE "N" TO WS-PARM-MODE
+           OPEN INPUT PARM-FILE
+           IF WS-FS-PARM EQUAL "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-EH-PARM TO TRUE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       0100-DETERMINE-MODE.
+           OPEN INPUT TRANS-FILE
+           IF WS-FS-TRANS EQUAL "00"
+               SET WS-IS-BATCH TO TRUE
+           ELSE
+               MOVE "N" TO WS-BATCH-MODE
+           END-IF.
+
+       0200-BATCH-SETTLEMENT.
+           MOVE 0 TO WS-TOTAL-VENDAS-DIA
+           MOVE 0 TO WS-TOTAL-JUROS-DIA
+           MOVE 0 TO WS-CONT-ERROS-DIA
+           MOVE "N" TO WS-EOF-TRANS
+           OPEN OUTPUT SETTLEMENT-FILE
+           PERFORM 0210-READ-TRANS
+           PERFORM UNTIL WS-TRANS-EOF
+               PERFORM 0220-PROCESSA-VENDA THRU 0220-EXIT
+               PERFORM 0210-READ-TRANS
+           END-PERFORM
+           PERFORM 0230-IMPRIME-RESUMO-DIA
+           CLOSE TRANS-FILE
+           CLOSE SETTLEMENT-FILE
+
+           IF WS-CONT-ERROS-DIA GREATER 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       0210-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+               NOT AT END
+                   MOVE TRANS-VALOR-COMPRA TO WS-TOTAL
+                   MOVE TRANS-NUM-PARCELAS TO WS-PARCELAS
+           END-READ.
+
+       0220-PROCESSA-VENDA.
+           IF WS-TOTAL NOT GREATER 0
+               ADD 1 TO WS-CONT-ERROS-DIA
+               MOVE SPACES TO SETL-LINE
+               STRING "VALOR DE VENDA INVALIDO: " DELIMITED BY SIZE
+                      WS-TOTAL                    DELIMITED BY SIZE
+                      INTO SETL-LINE
+               WRITE SETL-LINE
+               MOVE "VLR " TO WS-EXCP-CODIGO
+               MOVE "VALOR DE VENDA INVALIDO NO LOTE DE LIQUIDACAO"
+                   TO WS-EXCP-DESCRICAO
+               PERFORM 0910-GRAVA-EXCECAO
+               GO TO 0220-EXIT
+           END-IF
+
+           PERFORM 0400-CALCULA-JUROS
+
+           IF WS-TAXA-NAO-ENCONTRADA
+               ADD 1 TO WS-CONT-ERROS-DIA
+               MOVE SPACES TO SETL-LINE
+               STRING "NUMERO DE PARCELAS INVALIDO NO LOTE: "
+                          DELIMITED BY SIZE
+                      WS-NUM-PARCELAS DELIMITED BY SIZE
+                      INTO SETL-LINE
+               WRITE SETL-LINE
+               GO TO 0220-EXIT
+           END-IF
+
+           ADD WS-TOTAL TO WS-TOTAL-VENDAS-DIA
+           ADD WS-TOTAL-JUROS TO WS-TOTAL-JUROS-DIA
+           SUBTRACT WS-TOTAL FROM WS-TOTAL-JUROS-DIA
+
+           MOVE WS-VALOR-PARCELAS TO WS-MASCARA-PADRAO
+           MOVE SPACES TO SETL-LINE
+           STRING "VALOR: "         DELIMITED BY SIZE
+                  WS-TOTAL          DELIMITED BY SIZE
+                  " PARCELAS: "     DELIMITED BY SIZE
+                  WS-NUM-PARCELAS   DELIMITED BY SIZE
+                  " TOTAL C/JUROS: " DELIMITED BY SIZE
+                  WS-TOTAL-JUROS    DELIMITED BY SIZE
+                  " VALOR PARCELA: " DELIMITED BY SIZE
+                  WS-MASCARA-PADRAO DELIMITED BY SIZE
+                  INTO SETL-LINE
+           WRITE SETL-LINE.
+       0220-EXIT.
+           EXIT.
+
+       0230-IMPRIME-RESUMO-DIA.
+           MOVE SPACES TO SETL-LINE
+           STRING "TOTAL VENDAS DO DIA: " DELIMITED BY SIZE
+                  WS-TOTAL-VENDAS-DIA     DELIMITED BY SIZE
+                  " TOTAL JUROS COLETADOS: " DELIMITED BY SIZE
+                  WS-TOTAL-JUROS-DIA      DELIMITED BY SIZE
+                  INTO SETL-LINE
+           WRITE SETL-LINE
+           DISPLAY "TOTAL VENDAS DO DIA: " WS-TOTAL-VENDAS-DIA
+           DISPLAY "TOTAL JUROS COLETADOS NO DIA: " WS-TOTAL-JUROS-DIA.
+
+       0300-INTERACTIVE-SALE.
+           IF WS-EH-PARM
+               MOVE PARM-VALOR-COMPRA TO WS-TOTAL
+           ELSE
+               DISPLAY "INFORME O VALOR TOTAL DA COMPRA: "
+               ACCEPT WS-TOTAL
+           END-IF
+
+           IF WS-TOTAL IS NOT NUMERIC OR WS-TOTAL IS NOT GREATER 0
+               DISPLAY "VALOR DA COMPRA INVALIDO - INFORME UM VALOR "
+                   "NUMERICO MAIOR QUE ZERO"
+               MOVE "VLR " TO WS-EXCP-CODIGO
+               MOVE "VALOR DE COMPRA INVALIDO NA VENDA INTERATIVA"
+                   TO WS-EXCP-DESCRICAO
+               PERFORM 0910-GRAVA-EXCECAO
+               MOVE 4 TO RETURN-CODE
+               GO TO 0300-EXIT
+           END-IF
+
+           IF WS-EH-PARM
+               MOVE PARM-NUM-PARCELAS TO WS-PARCELAS
+           ELSE
+               DISPLAY "INFORME O NUMERO DE PARCELAS: "
+               IF WS-QTD-TAXAS GREATER 0
+                   PERFORM 0355-EXIBE-TAXA-TABELA
+                       VARYING WS-IDX-TAXA FROM 1 BY 1
+                       UNTIL WS-IDX-TAXA GREATER WS-QTD-TAXAS
+               ELSE
+                   DISPLAY "1  - 0% DE JUROS"
+                   DISPLAY "2  - 2% DE JUROS"
+                   DISPLAY "4  - 5% DE JUROS"
+                   DISPLAY "6  - 10% DE JUROS"
+                   DISPLAY "12 - 18% DE JUROS"
+               END-IF
+               ACCEPT WS-PARCELAS
+           END-IF
+
+           PERFORM 0400-CALCULA-JUROS
+
+           DISPLAY "VALOR TORAL: " WS-TOTAL
+           DISPLAY "NUMERO DE PARCELAS: " WS-NUM-PARCELAS
+           DISPLAY "VALOR TOTAL APOS OS JUROS: " WS-TOTAL-JUROS
+           MOVE WS-VALOR-PARCELAS TO WS-MASCARA-PADRAO
+           DISPLAY "VALOR DAS PARCELAS: " WS-MASCARA-PADRAO
+
+           PERFORM 0600-ABRE-RELATORIO
+           PERFORM 0610-IMPRIME-CABECALHO
+           PERFORM 0640-IMPRIME-DETALHE-VENDA
+           PERFORM 0500-IMPRIME-CRONOGRAMA
+           PERFORM 0620-IMPRIME-RODAPE
+           CLOSE PRINT-FILE
+           MOVE 0 TO RETURN-CODE.
+       0300-EXIT.
+           EXIT.
+
+       0355-EXIBE-TAXA-TABELA.
+           DISPLAY WS-TAB-PARCELAS(WS-IDX-TAXA) " - "
+               WS-TAB-TAXA(WS-IDX-TAXA) " DE JUROS".
+
+       0500-IMPRIME-CRONOGRAMA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-COMPRA
+           COMPUTE WS-DIAS-BASE = FUNCTION INTEGER-OF-DATE(
+               WS-DATA-COMPRA)
+
+           DISPLAY "CRONOGRAMA DE VENCIMENTOS DAS PARCELAS:"
+           PERFORM 0510-LINHA-CRONOGRAMA
+               VARYING WS-NUM-PARCELA-IDX FROM 1 BY 1
+               UNTIL WS-NUM-PARCELA-IDX GREATER WS-NUM-PARCELAS.
+
+       0510-LINHA-CRONOGRAMA.
+           COMPUTE WS-DIAS-VENC =
+               WS-DIAS-BASE + (30 * WS-NUM-PARCELA-IDX)
+           COMPUTE WS-DATA-VENCIMENTO =
+               FUNCTION DATE-OF-INTEGER(WS-DIAS-VENC)
+           MOVE WS-VALOR-PARCELAS TO WS-MASCARA-PADRAO
+           DISPLAY "  PARCELA " WS-NUM-PARCELA-IDX
+               " VENCIMENTO: " WS-DATA-VENCIMENTO
+               " VALOR: " WS-MASCARA-PADRAO
+
+           MOVE SPACES TO WS-LINHA-IMPRESSAO
+           STRING "  PARCELA "        DELIMITED BY SIZE
+                  WS-NUM-PARCELA-IDX  DELIMITED BY SIZE
+                  " VENCIMENTO: "     DELIMITED BY SIZE
+                  WS-DATA-VENCIMENTO  DELIMITED BY SIZE
+                  " VALOR: "          DELIMITED BY SIZE
+                  WS-MASCARA-PADRAO   DELIMITED BY SIZE
+                  INTO WS-LINHA-IMPRESSAO
+           PERFORM 0630-IMPRIME-LINHA-RELATORIO.
+
+       0600-ABRE-RELATORIO.
+           OPEN OUTPUT PRINT-FILE.
+
+       0610-IMPRIME-CABECALHO.
+           ADD 1 TO WS-PAGINA-ATUAL
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-COMPRA
+           MOVE SPACES TO WS-DATA-EDITADA
+           STRING WS-DATA-COMPRA(7:2) DELIMITED BY SIZE
+                  "/"                 DELIMITED BY SIZE
+                  WS-DATA-COMPRA(5:2) DELIMITED BY SIZE
+                  "/"                 DELIMITED BY SIZE
+                  WS-DATA-COMPRA(1:4) DELIMITED BY SIZE
+                  INTO WS-DATA-EDITADA
+
+           MOVE SPACES TO PRINT-LINE
+           STRING "LOJAS JLOS - RELATORIO DE VENDA A PRAZO"
+                   DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE SPACES TO PRINT-LINE
+           STRING "DATA: "        DELIMITED BY SIZE
+                  WS-DATA-EDITADA DELIMITED BY SIZE
+                  "     PAGINA: " DELIMITED BY SIZE
+                  WS-PAGINA-ATUAL DELIMITED BY SIZE
+                  INTO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE ALL "-" TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE 3 TO WS-LINHA-ATUAL.
+
+       0620-IMPRIME-RODAPE.
+           MOVE ALL "-" TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE SPACES TO PRINT-LINE
+           STRING "FIM DO RELATORIO - PAGINA " DELIMITED BY SIZE
+                  WS-PAGINA-ATUAL              DELIMITED BY SIZE
+                  INTO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       0630-IMPRIME-LINHA-RELATORIO.
+           IF WS-LINHA-ATUAL GREATER WS-MAX-LINHAS-PAGINA
+               PERFORM 0620-IMPRIME-RODAPE
+               PERFORM 0610-IMPRIME-CABECALHO
+           END-IF
+           MOVE WS-LINHA-IMPRESSAO TO PRINT-LINE
+           WRITE PRINT-LINE
+           ADD 1 TO WS-LINHA-ATUAL.
+
+       0640-IMPRIME-DETALHE-VENDA.
+           MOVE SPACES TO WS-LINHA-IMPRESSAO
+           STRING "VALOR TOTAL DA COMPRA: " DELIMITED BY SIZE
+                  WS-TOTAL                  DELIMITED BY SIZE
+                  INTO WS-LINHA-IMPRESSAO
+           PERFORM 0630-IMPRIME-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-LINHA-IMPRESSAO
+           STRING "NUMERO DE PARCELAS: " DELIMITED BY SIZE
+                  WS-NUM-PARCELAS        DELIMITED BY SIZE
+                  INTO WS-LINHA-IMPRESSAO
+           PERFORM 0630-IMPRIME-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-LINHA-IMPRESSAO
+           STRING "VALOR TOTAL APOS OS JUROS: " DELIMITED BY SIZE
+                  WS-TOTAL-JUROS               DELIMITED BY SIZE
+                  INTO WS-LINHA-IMPRESSAO
+           PERFORM 0630-IMPRIME-LINHA-RELATORIO
+
+           MOVE WS-VALOR-PARCELAS TO WS-MASCARA-PADRAO
+           MOVE SPACES TO WS-LINHA-IMPRESSAO
+           STRING "VALOR DE CADA PARCELA: " DELIMITED BY SIZE
+                  WS-MASCARA-PADRAO         DELIMITED BY SIZE
+                  INTO WS-LINHA-IMPRESSAO
+           PERFORM 0630-IMPRIME-LINHA-RELATORIO
+
+           MOVE SPACES TO WS-LINHA-IMPRESSAO
+           STRING "CRONOGRAMA DE VENCIMENTOS DAS PARCELAS:"
+                   DELIMITED BY SIZE INTO WS-LINHA-IMPRESSAO
+           PERFORM 0630-IMPRIME-LINHA-RELATORIO.
+
+       0400-CALCULA-JUROS.
+           COMPUTE WS-NUM-PARCELAS = WS-PARCELAS
+           MOVE "S" TO WS-TAXA-ENCONTRADA
+
+           IF WS-QTD-TAXAS GREATER 0
+               PERFORM 0410-BUSCA-TAXA-TABELA
+           ELSE
+               PERFORM 0420-BUSCA-TAXA-PADRAO
+           END-IF
+
+           COMPUTE WS-TOTAL-JUROS = WS-TOTAL + (WS-TOTAL * WS-PARCELAS)
+
+           COMPUTE WS-VALOR-PARCELAS = WS-TOTAL-JUROS / WS-NUM-PARCELAS.
+
+       0410-BUSCA-TAXA-TABELA.
+           SET WS-IDX-TAXA TO 1
+           SEARCH WS-TAB-ITEM VARYING WS-IDX-TAXA
+               AT END
+                   DISPLAY "NUMERO DE PARCELA INVALIDO"
+                   MOVE 0 TO WS-PARCELAS
+                   MOVE "N" TO WS-TAXA-ENCONTRADA
+                   MOVE "PARC" TO WS-EXCP-CODIGO
+                   MOVE "NUMERO DE PARCELAS NAO ENCONTRADO NA TABELA"
+                       TO WS-EXCP-DESCRICAO
+                   PERFORM 0910-GRAVA-EXCECAO
+               WHEN WS-TAB-PARCELAS(WS-IDX-TAXA) EQUAL WS-NUM-PARCELAS
+                   MOVE WS-TAB-TAXA(WS-IDX-TAXA) TO WS-PARCELAS
+           END-SEARCH.
+
+       0420-BUSCA-TAXA-PADRAO.
+           EVALUATE WS-PARCELAS
+               WHEN 1
+                   COMPUTE WS-PARCELAS = 0
+               WHEN 2
+                   COMPUTE WS-PARCELAS = 0,02
+               WHEN 4
+                   COMPUTE WS-PARCELAS = 0,05
+               WHEN 6
+                   COMPUTE WS-PARCELAS = 0,1
+               WHEN 12
+                   COMPUTE WS-PARCELAS = 0,18
+               WHEN OTHER
+                   DISPLAY "NUMERO DE PARCELA INVALIDO"
+                   MOVE 0 TO WS-PARCELAS
+                   MOVE "N" TO WS-TAXA-ENCONTRADA
+                   MOVE "PARC" TO WS-EXCP-CODIGO
+                   MOVE "NUMERO DE PARCELAS INVALIDO NA TABELA PADRAO"
+                       TO WS-EXCP-DESCRICAO
+                   PERFORM 0910-GRAVA-EXCECAO
+           END-EVALUATE.
+
+       END PROGRAM AULA04_EX01.
