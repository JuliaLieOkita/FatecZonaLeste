@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author: Júlia Lie Okita da Silva
+      * Date: 12/02/2022
+      * Purpose: Job noturno que encadeia a liquidacao de vendas, o
+      *          relatorio de IMC do roster e o relatorio de velocidade
+      *          da frota, um passo apos o outro, verificando o codigo
+      *          de retorno de cada passo antes de seguir para o
+      *          proximo (equivalente a um step JCL com COND).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH_NOTURNO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SWITCHES-JOB.
+           05 WS-JOB-ABORTADO          PIC X(01) VALUE "N".
+               88 WS-JOB-FOI-ABORTADO  VALUE "S".
+
+       01 WS-CODIGOS-RETORNO.
+           05 WS-RC-PARCELAMENTO       PIC S9(04) VALUE 0.
+           05 WS-RC-IMC                PIC S9(04) VALUE 0.
+           05 WS-RC-VELOCIDADE         PIC S9(04) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROC SECTION.
+       P000-INICIO.
+           DISPLAY "JOB NOTURNO - INICIO"
+
+           PERFORM P010-PASSO-PARCELAMENTO
+
+           IF NOT WS-JOB-FOI-ABORTADO
+               PERFORM P020-PASSO-IMC
+           END-IF
+
+           IF NOT WS-JOB-FOI-ABORTADO
+               PERFORM P030-PASSO-VELOCIDADE
+           END-IF
+
+           PERFORM P090-RESUMO-JOB
+           STOP RUN.
+
+       P010-PASSO-PARCELAMENTO.
+           DISPLAY "PASSO 1 - LIQUIDACAO DE VENDAS (AULA04_EX01)"
+           CALL "AULA04_EX01"
+           MOVE RETURN-CODE TO WS-RC-PARCELAMENTO
+           PERFORM P011-VERIFICA-PARCELAMENTO.
+
+       P011-VERIFICA-PARCELAMENTO.
+           EVALUATE TRUE
+               WHEN WS-RC-PARCELAMENTO GREATER 4
+                   DISPLAY "PASSO 1 ABENDOU - CONDICAO "
+                       WS-RC-PARCELAMENTO
+                   MOVE "S" TO WS-JOB-ABORTADO
+               WHEN WS-RC-PARCELAMENTO EQUAL 4
+                   DISPLAY "PASSO 1 CONCLUIDO COM ALERTAS (RC=4)"
+               WHEN OTHER
+                   DISPLAY "PASSO 1 CONCLUIDO COM SUCESSO (RC=0)"
+           END-EVALUATE.
+
+       P020-PASSO-IMC.
+           DISPLAY "PASSO 2 - RELATORIO DE IMC DO ROSTER (ECERCICIO_01)"
+           CALL "ECERCICIO_01"
+           MOVE RETURN-CODE TO WS-RC-IMC
+           PERFORM P021-VERIFICA-IMC.
+
+       P021-VERIFICA-IMC.
+           EVALUATE TRUE
+               WHEN WS-RC-IMC GREATER 4
+                   DISPLAY "PASSO 2 ABENDOU - CONDICAO " WS-RC-IMC
+                   MOVE "S" TO WS-JOB-ABORTADO
+               WHEN WS-RC-IMC EQUAL 4
+                   DISPLAY "PASSO 2 CONCLUIDO COM ALERTAS (RC=4)"
+               WHEN OTHER
+                   DISPLAY "PASSO 2 CONCLUIDO COM SUCESSO (RC=0)"
+           END-EVALUATE.
+
+       P030-PASSO-VELOCIDADE.
+           DISPLAY "PASSO 3 - RELATORIO DE VELOCIDADE DA FROTA "
+               "(AULA04_EX03)"
+           CALL "AULA04_EX03"
+           MOVE RETURN-CODE TO WS-RC-VELOCIDADE
+           PERFORM P031-VERIFICA-VELOCIDADE.
+
+       P031-VERIFICA-VELOCIDADE.
+           EVALUATE TRUE
+               WHEN WS-RC-VELOCIDADE GREATER 4
+                   DISPLAY "PASSO 3 ABENDOU - CONDICAO "
+                       WS-RC-VELOCIDADE
+                   MOVE "S" TO WS-JOB-ABORTADO
+               WHEN WS-RC-VELOCIDADE EQUAL 4
+                   DISPLAY "PASSO 3 CONCLUIDO COM ALERTAS (RC=4)"
+               WHEN OTHER
+                   DISPLAY "PASSO 3 CONCLUIDO COM SUCESSO (RC=0)"
+           END-EVALUATE.
+
+       P090-RESUMO-JOB.
+           IF WS-JOB-FOI-ABORTADO
+               DISPLAY "JOB NOTURNO ENCERRADO COM ABEND EM UM DOS "
+                   "PASSOS"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "JOB NOTURNO CONCLUIDO"
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM BATCH_NOTURNO.
