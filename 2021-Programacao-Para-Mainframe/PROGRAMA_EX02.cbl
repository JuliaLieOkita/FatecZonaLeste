@@ -1,69 +1,319 @@
-      ******************************************************************
-      * Author: Júlia Lie Okita da Silva
-      * Date: 18/09/2021
-      * Purpose: Criação e manipulação de variáveis
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGRAM_EX02.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-           SPECIAL-NAMES.
-               DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      ***** CRIANDO VARIÁVEIS *****
-       01 WS-VALORES.
-      *     05 WS-NUM1  PIC 9(06).
-      *     05 WS-NUM2  PIC 9(06).
-      *     05 WS-RESUL PIC 9(09).
-      *     05 WS-OP    PIC X(1).
-           05 WS-NUM1      PIC S9(06)V99.
-           05 WS-NUM2      PIC S9(06)V99.
-           05 WS-RESUL     PIC S9(09)V99.
-           05 WS-MASCARA   PIC -ZZ.ZZ9,99.
-           05 WS-OP        PIC X(1).
-       PROCEDURE DIVISION.
-       P001-PRINCIPAL.
-      ***** INICIANDO VARIAVEIS *****
-           INITIALISE WS-VALORES
-
-      ***** EXIBINDO NA TELA *****
-           DISPLAY "Qual operacao (+, -, * ou /): "
-
-      ***** CAPTURANDO DADOS *****
-           ACCEPT WS-OP
-
-           DISPLAY "INFORME O PRIMEIRO VALOR: "
-           ACCEPT WS-NUM1
-
-           DISPLAY "INFORME O SEGUNDO VALOR: "
-           ACCEPT WS-NUM2
-
-      ***** VERIFICANDO AS OPERAÇÕES
-           IF WS-OP EQUAL "+"
-               COMPUTE WS-RESUL = WS-NUM1 + WS-NUM2
-               MOVE WS-RESUL   TO WS-MASCARA
-               DISPLAY WS-NUM1 " + " WS-NUM2 " = " WS-MASCARA
-           ELSE
-               IF WS-OP EQUAL "-"
-               COMPUTE WS-RESUL = WS-NUM1 - WS-NUM2
-               MOVE WS-RESUL   TO WS-MASCARA
-               DISPLAY WS-NUM1 " - " WS-NUM2 " = " WS-MASCARA
-               ELSE
-                   IF WS-OP EQUAL "*"
-                   COMPUTE WS-RESUL = WS-NUM1 * WS-NUM2
-                   MOVE WS-RESUL   TO WS-MASCARA
-                   DISPLAY WS-NUM1 " * " WS-NUM2 " = " WS-MASCARA
-                   ELSE
-                       IF WS-OP EQUAL "/"
-                       COMPUTE WS-RESUL = WS-NUM1 / WS-NUM2
-                       MOVE WS-RESUL   TO WS-MASCARA
-                       DISPLAY WS-NUM1 " / " WS-NUM2 " = " WS-MASCARA
-                       ELSE
-                           DISPLAY "ERRO - CARACTER INVALIDO"
-           END-IF.
-
-           STOP RUN.
-       END PROGRAM PROGRAM_EX02.
+      ******************************************************************
+      * Author: Júlia Lie Okita da Silva
+      * Date: 18/09/2021
+      * Purpose: Criação e manipulação de variáveis
+      * Tectonics: cobc
+      * Modified: 15/01/2022 (JLOS) - The "/" branch now checks
+      *           WS-NUM2 for zero before dividing instead of abending
+      *           the run; it displays the same style of error message
+      *           as the invalid-operator branch.
+      * Modified: 22/01/2022 (JLOS) - Added a batch mode that reads a
+      *           file of (operator, num1, num2) rows, runs each one
+      *           through the same calculation logic, and writes a
+      *           report with a running subtotal of the valid results.
+      * Modified: 27/01/2022 (JLOS) - WS-OP now also accepts "%"
+      *           (percentage of), "^" (exponentiation) and "R"
+      *           (remainder/modulo) alongside +, -, * and /.
+      * Modified: 29/01/2022 (JLOS) - The result and subtotal masks now
+      *           come from the shared MASCNUM copy so both display the
+      *           same signed format used by the other calculators.
+      * Modified: 05/02/2022 (JLOS) - STOP RUN replaced with GOBACK so
+      *           this program can also be CALLed from the new menu
+      *           driver instead of only running standalone.
+      * Modified: 19/02/2022 (JLOS) - A division by zero or an invalid
+      *           operator character is now also appended to the
+      *           shared exception log (program, timestamp, code,
+      *           description) so a single end-of-day report can be
+      *           run across all the calculators.
+      * Modified: 26/03/2022 (JLOS) - Interactive entry can now also be
+      *           supplied unattended via a PARM-FILE record (operator,
+      *           num1, num2), read at startup, so this program can be
+      *           scheduled without someone at the terminal.
+      * Modified: 09/04/2022 (JLOS) - WS-EOF-OPER and WS-SUBTOTAL are
+      *           now reset before each run of the batch loop, so
+      *           calling this program more than once per run unit
+      *           (from MENU_PRINCIPAL) no longer skips the second
+      *           call's operations or carries the first call's
+      *           subtotal into the second.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRAM_EX02.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATION-FILE ASSIGN TO "OPERFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OPER.
+
+           SELECT REPORT-FILE ASSIGN TO "CALCFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPT.
+
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXLG.
+
+           SELECT PARM-FILE ASSIGN TO "CALCPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATION-FILE
+           RECORDING MODE IS F.
+       01  OPERATION-RECORD.
+           05  OPER-OP                 PIC X(01).
+           05  OPER-NUM1               PIC S9(06)V99.
+           05  OPER-NUM2               PIC S9(06)V99.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                 PIC X(80).
+
+       FD  EXCEPTION-LOG-FILE
+           RECORDING MODE IS F.
+       COPY EXCPLOG.
+
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-OP                  PIC X(01).
+           05  PARM-NUM1                PIC S9(06)V99.
+           05  PARM-NUM2                PIC S9(06)V99.
+
+       WORKING-STORAGE SECTION.
+      ***** CRIANDO VARIÁVEIS *****
+       01 WS-VALORES.
+      *     05 WS-NUM1  PIC 9(06).
+      *     05 WS-NUM2  PIC 9(06).
+      *     05 WS-RESUL PIC 9(09).
+      *     05 WS-OP    PIC X(1).
+           05 WS-NUM1      PIC S9(06)V99.
+           05 WS-NUM2      PIC S9(06)V99.
+           05 WS-RESUL     PIC S9(09)V99.
+           05 WS-OP        PIC X(1).
+
+           COPY MASCNUM.
+
+       01 WS-SWITCHES-CALC.
+           05 WS-FS-OPER               PIC X(02) VALUE SPACES.
+           05 WS-FS-REPT               PIC X(02) VALUE SPACES.
+           05 WS-FS-EXLG               PIC X(02) VALUE SPACES.
+           05 WS-FS-PARM               PIC X(02) VALUE SPACES.
+           05 WS-EOF-OPER              PIC X(01) VALUE "N".
+               88 WS-OPER-EOF          VALUE "S".
+           05 WS-OP-VALIDA             PIC X(01) VALUE "N".
+               88 WS-OP-E-VALIDA       VALUE "S".
+           05 WS-PARM-MODE             PIC X(01) VALUE "N".
+               88 WS-EH-PARM           VALUE "S".
+
+       01 WS-EXCECAO.
+           05 WS-EXCP-CODIGO           PIC X(04).
+           05 WS-EXCP-DESCRICAO        PIC X(60).
+
+       01 WS-ACUMULADORES-CALC.
+           05 WS-SUBTOTAL              PIC S9(09)V99 VALUE 0.
+       PROCEDURE DIVISION.
+       P001-PRINCIPAL.
+           PERFORM P090-ABRE-LOG-EXCECAO
+           PERFORM P092-ABRE-PARM
+           OPEN INPUT OPERATION-FILE
+           IF WS-FS-OPER EQUAL "00"
+               PERFORM P100-LOTE-OPERACOES
+           ELSE
+               PERFORM P200-CALCULO-INTERATIVO
+           END-IF
+
+           CLOSE EXCEPTION-LOG-FILE
+           GOBACK.
+
+       P090-ABRE-LOG-EXCECAO.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF WS-FS-EXLG NOT EQUAL "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+           END-IF.
+
+       P091-GRAVA-EXCECAO.
+           MOVE SPACES TO EXCP-LOG-RECORD
+           MOVE "PROGRAM_EX02" TO EXCP-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE TO EXCP-TIMESTAMP
+           MOVE WS-EXCP-CODIGO TO EXCP-CODIGO
+           MOVE WS-EXCP-DESCRICAO TO EXCP-DESCRICAO
+           WRITE EXCP-LOG-RECORD.
+
+       P092-ABRE-PARM.
+           MOVE "N" TO WS-PARM-MODE
+           OPEN INPUT PARM-FILE
+           IF WS-FS-PARM EQUAL "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-EH-PARM TO TRUE
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       P100-LOTE-OPERACOES.
+           MOVE "N" TO WS-EOF-OPER
+           MOVE 0 TO WS-SUBTOTAL
+           OPEN OUTPUT REPORT-FILE
+           PERFORM P110-LER-OPERACAO
+           PERFORM UNTIL WS-OPER-EOF
+               MOVE OPER-OP    TO WS-OP
+               MOVE OPER-NUM1  TO WS-NUM1
+               MOVE OPER-NUM2  TO WS-NUM2
+               PERFORM P010-CALCULA
+               PERFORM P120-GRAVA-LINHA-RELATORIO
+               PERFORM P110-LER-OPERACAO
+           END-PERFORM
+           PERFORM P130-GRAVA-SUBTOTAL
+           CLOSE OPERATION-FILE
+           CLOSE REPORT-FILE.
+
+       P110-LER-OPERACAO.
+           READ OPERATION-FILE
+               AT END
+                   SET WS-OPER-EOF TO TRUE
+           END-READ.
+
+       P120-GRAVA-LINHA-RELATORIO.
+           MOVE SPACES TO REPORT-LINE
+           IF WS-OP-E-VALIDA
+               ADD WS-RESUL TO WS-SUBTOTAL
+               STRING "OP=" DELIMITED BY SIZE
+                      WS-OP DELIMITED BY SIZE
+                      " NUM1=" DELIMITED BY SIZE
+                      WS-NUM1 DELIMITED BY SIZE
+                      " NUM2=" DELIMITED BY SIZE
+                      WS-NUM2 DELIMITED BY SIZE
+                      " RESULTADO=" DELIMITED BY SIZE
+                      WS-MASCARA-PADRAO DELIMITED BY SIZE
+                      INTO REPORT-LINE
+           ELSE
+               STRING "OP=" DELIMITED BY SIZE
+                      WS-OP DELIMITED BY SIZE
+                      " NUM1=" DELIMITED BY SIZE
+                      WS-NUM1 DELIMITED BY SIZE
+                      " NUM2=" DELIMITED BY SIZE
+                      WS-NUM2 DELIMITED BY SIZE
+                      " - ERRO NA OPERACAO" DELIMITED BY SIZE
+                      INTO REPORT-LINE
+           END-IF
+           WRITE REPORT-LINE.
+
+       P130-GRAVA-SUBTOTAL.
+           MOVE WS-SUBTOTAL TO WS-MASCARA-PADRAO
+           MOVE SPACES TO REPORT-LINE
+           STRING "SUBTOTAL=" DELIMITED BY SIZE
+                  WS-MASCARA-PADRAO DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       P200-CALCULO-INTERATIVO.
+      ***** INICIANDO VARIAVEIS *****
+           INITIALIZE WS-NUM1 WS-NUM2 WS-RESUL WS-OP
+
+           IF WS-EH-PARM
+               MOVE PARM-OP TO WS-OP
+               MOVE PARM-NUM1 TO WS-NUM1
+               MOVE PARM-NUM2 TO WS-NUM2
+           ELSE
+      ***** EXIBINDO NA TELA *****
+               DISPLAY "Qual operacao (+, -, * ou /): "
+
+      ***** CAPTURANDO DADOS *****
+               ACCEPT WS-OP
+
+               DISPLAY "INFORME O PRIMEIRO VALOR: "
+               ACCEPT WS-NUM1
+
+               DISPLAY "INFORME O SEGUNDO VALOR: "
+               ACCEPT WS-NUM2
+           END-IF
+
+           PERFORM P010-CALCULA.
+
+      ***** VERIFICANDO AS OPERAÇÕES
+       P010-CALCULA.
+           MOVE "N" TO WS-OP-VALIDA
+           IF WS-OP EQUAL "+"
+               COMPUTE WS-RESUL = WS-NUM1 + WS-NUM2
+               MOVE WS-RESUL   TO WS-MASCARA-PADRAO
+               DISPLAY WS-NUM1 " + " WS-NUM2 " = " WS-MASCARA-PADRAO
+               MOVE "S" TO WS-OP-VALIDA
+           ELSE
+               IF WS-OP EQUAL "-"
+               COMPUTE WS-RESUL = WS-NUM1 - WS-NUM2
+               MOVE WS-RESUL   TO WS-MASCARA-PADRAO
+               DISPLAY WS-NUM1 " - " WS-NUM2 " = " WS-MASCARA-PADRAO
+               MOVE "S" TO WS-OP-VALIDA
+               ELSE
+                   IF WS-OP EQUAL "*"
+                   COMPUTE WS-RESUL = WS-NUM1 * WS-NUM2
+                   MOVE WS-RESUL   TO WS-MASCARA-PADRAO
+                   DISPLAY WS-NUM1 " * " WS-NUM2 " = " WS-MASCARA-PADRAO
+                   MOVE "S" TO WS-OP-VALIDA
+                   ELSE
+                       IF WS-OP EQUAL "/"
+                           IF WS-NUM2 EQUAL 0
+                               DISPLAY "ERRO - DIVISAO POR ZERO"
+                               MOVE "DIV0" TO WS-EXCP-CODIGO
+                               MOVE "DIVISAO POR ZERO NA OPERACAO /"
+                                   TO WS-EXCP-DESCRICAO
+                               PERFORM P091-GRAVA-EXCECAO
+                           ELSE
+                           COMPUTE WS-RESUL = WS-NUM1 / WS-NUM2
+                           MOVE WS-RESUL   TO WS-MASCARA-PADRAO
+                           DISPLAY WS-NUM1 " / " WS-NUM2 " = "
+                               WS-MASCARA-PADRAO
+                           MOVE "S" TO WS-OP-VALIDA
+                           END-IF
+                       ELSE
+                           IF WS-OP EQUAL "%"
+                           COMPUTE WS-RESUL = WS-NUM1 * WS-NUM2 / 100
+                           MOVE WS-RESUL   TO WS-MASCARA-PADRAO
+                           DISPLAY WS-NUM1 " % " WS-NUM2 " = "
+                               WS-MASCARA-PADRAO
+                           MOVE "S" TO WS-OP-VALIDA
+                           ELSE
+                               IF WS-OP EQUAL "^"
+                               COMPUTE WS-RESUL = WS-NUM1 ** WS-NUM2
+                               MOVE WS-RESUL   TO WS-MASCARA-PADRAO
+                               DISPLAY WS-NUM1 " ^ " WS-NUM2 " = "
+                                   WS-MASCARA-PADRAO
+                               MOVE "S" TO WS-OP-VALIDA
+                               ELSE
+                                   IF WS-OP EQUAL "R"
+                                       IF WS-NUM2 EQUAL 0
+                                           DISPLAY
+                                           "ERRO - DIVISAO POR ZERO"
+                                           MOVE "DIV0"
+                                               TO WS-EXCP-CODIGO
+                                           MOVE "DIVISAO POR ZERO - R"
+                                               TO WS-EXCP-DESCRICAO
+                                           PERFORM P091-GRAVA-EXCECAO
+                                       ELSE
+                                       COMPUTE WS-RESUL =
+                                           FUNCTION MOD
+                                               (WS-NUM1 WS-NUM2)
+                                       MOVE WS-RESUL
+                                           TO WS-MASCARA-PADRAO
+                                       DISPLAY WS-NUM1 " R " WS-NUM2
+                                           " = " WS-MASCARA-PADRAO
+                                       MOVE "S" TO WS-OP-VALIDA
+                                       END-IF
+                                   ELSE
+                                       DISPLAY
+                                           "ERRO - CARACTER INVALIDO"
+                                       MOVE "OPER"
+                                           TO WS-EXCP-CODIGO
+                                       MOVE "CARACTER DE OPERADOR"
+                                           TO WS-EXCP-DESCRICAO
+                                       PERFORM P091-GRAVA-EXCECAO
+           END-IF.
+
+       END PROGRAM PROGRAM_EX02.
